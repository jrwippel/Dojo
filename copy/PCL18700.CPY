@@ -0,0 +1,29 @@
+      *>===================================================================================
+      *> PCL18700 - Leitura/Abertura de Controle Fechamento Estoque (PD18700)
+      *>===================================================================================
+       9000-abrir-i-pd18700 section.
+       9000.
+            move spaces                 to wid-pd18700
+            string lnk-dtbpath delimited by " "
+                   "/EFD187.CAD" delimited by size
+                   into wid-pd18700
+            open input pd18700.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd18700-lss section.
+       9000.
+            start pd18700 key is not greater (F187)-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd18700-pre section.
+       9000.
+            read pd18700 previous record.
+       9000-exit.
+            exit.
