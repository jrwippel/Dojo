@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD99705 - Histórico de Execução de Lotes de Rotinas
+      *>===================================================================================
+           select pd99705 assign to disk wid-pd99705
+                  organization is indexed
+                  access mode is dynamic
+                  record key is h99705-chave
+                  file status is ws-resultado-acesso
+                  lock mode is manual.
