@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *> PD02202 - Cotações de Moeda - Layout do Registro
+      *>===================================================================================
+       fd  pd02202
+           label record is standard.
+       01  f2202-cotacoes.
+           03  f2202-chave.
+               05  f2202-cd-empresa        pic 9(03).
+               05  f2202-cd-filial         pic 9(04).
+               05  f2202-codigo-moeda      pic 9(02).
+               05  f2202-ano-cotacao       pic 9(04).
+               05  f2202-mes-cotacao       pic 9(02).
+               05  f2202-dia-cotacao       pic 9(02).
+           03  f2202-cotacao               pic 9(07)v99.
+           03  filler                      pic x(50).
