@@ -0,0 +1,18 @@
+      *>===================================================================================
+      *> PD00400 - Notas Fiscais (Mestre) - Layout do Registro
+      *>===================================================================================
+       fd  pd00400
+           label record is standard.
+       01  fcfmf-registro-data.
+           03  fcfmf-chave.
+               05  fcfmf-cd-empresa        pic 9(03).
+               05  fcfmf-cd-filial         pic 9(04).
+               05  fcfmf-tipo-nota         pic x(01).
+               05  fcfmf-codigo-des        pic 9(03).
+               05  fcfmf-numero-doc        pic 9(09).
+               05  fcfmf-serie-doc         pic x(03).
+               05  fcfmf-codigo-registro   pic 9(02).
+               05  fcfmf-sequencia         pic 9(03).
+           03  fcfmf-tipo-movimento        pic 9(02).
+           03  fcfmf-data-emissao          pic 9(08).
+           03  filler                      pic x(200).
