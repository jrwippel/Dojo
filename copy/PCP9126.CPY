@@ -0,0 +1,25 @@
+      *>===================================================================================
+      *> PCP9126 - Data do Último Fechamento Financeiro Realizado
+      *>===================================================================================
+       9000-leitura-fech-financeiro section.
+       9000.
+            move zeros                  to ws9126-ano-fechamento
+                                           ws9126-mes-fechamento
+                                           ws9126-dia-fechamento
+            move lnk-cd-empresa         to f38300-cd-empresa
+            move lnk-cd-filial          to f38300-cd-filial
+            move 99999999               to f38300-dt-fechamento
+            start pd38300 key is not greater f38300-chave
+            if   ws-operacao-ok
+                 read pd38300 previous record
+                 if   ws-operacao-ok
+                 and  f38300-cd-empresa equal lnk-cd-empresa
+                 and  f38300-cd-filial  equal lnk-cd-filial
+                      move f38300-dt-fechamento to ws-data-inv
+                      move ws-ano-inv           to ws9126-ano-fechamento
+                      move ws-mes-inv           to ws9126-mes-fechamento
+                      move ws-dia-inv           to ws9126-dia-fechamento
+                 end-if
+            end-if.
+       9000-exit.
+            exit.
