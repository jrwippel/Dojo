@@ -0,0 +1,10 @@
+      *>===================================================================================
+      *> Combo Box - Working-Storage de Apoio (carrega-combo)
+      *>===================================================================================
+       01   carrega-combo             pic x(08) value "PW00904X".
+
+       01   ws-nome-objeto            pic x(30) value spaces.
+       01   ws-nome-combo             pic x(30) value spaces.
+
+       01   campoint                  pic 9(09) value zeros.
+       01   campoChar                 pic x(09) value spaces.
