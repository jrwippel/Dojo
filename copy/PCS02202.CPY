@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD02202 - Cotações de Moeda
+      *>===================================================================================
+           select pd02202 assign to disk wid-pd02202
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f2202-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
