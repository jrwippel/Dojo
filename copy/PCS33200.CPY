@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD33200 - Perfil-Módulo
+      *>===================================================================================
+           select pd33200 assign to disk wid-pd33200
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f33200-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
