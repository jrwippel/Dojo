@@ -0,0 +1,19 @@
+      *>===================================================================================
+      *> PCL33200 - Leitura/Abertura de Perfil-Módulo (PD33200)
+      *>===================================================================================
+       9000-abrir-i-pd33200 section.
+       9000.
+            move spaces                 to wid-pd33200
+            string lnk-dtbpath delimited by " "
+                   "/EFD332.CAD" delimited by size
+                   into wid-pd33200
+            open input pd33200.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd33200-ran-1 section.
+       9000.
+            read pd33200.
+       9000-exit.
+            exit.
