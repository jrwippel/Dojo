@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD99704 - Lotes de Rotinas (Jobs de um Lote de Execução em Batch)
+      *>===================================================================================
+           select pd99704 assign to disk wid-pd99704
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f99704-chave
+                  file status is ws-resultado-acesso
+                  lock mode is manual.
