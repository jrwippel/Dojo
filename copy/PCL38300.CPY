@@ -0,0 +1,8 @@
+      *>===================================================================================
+      *> PCL38300 - Abertura de Fechamento Financeiro (PD38300)
+      *>===================================================================================
+       9000-abrir-i-pd38300 section.
+       9000.
+            open input pd38300.
+       9000-exit.
+            exit.
