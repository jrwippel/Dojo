@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD26800 - Empresa Corporativa
+      *>===================================================================================
+           select pd26800 assign to disk wid-pd26800
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f26800-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
