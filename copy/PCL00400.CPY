@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *> PCL00400 - Leitura/Abertura de Notas Fiscais (PD00400)
+      *>===================================================================================
+       9000-abrir-i-pd00400 section.
+       9000.
+            open input pd00400.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd00400-ran section.
+       9000.
+            read pd00400.
+       9000-exit.
+            exit.
