@@ -0,0 +1,11 @@
+      *>===================================================================================
+      *> PD38300 - Fechamento Financeiro - Layout do Registro
+      *>===================================================================================
+       fd  pd38300
+           label record is standard.
+       01  f38300-fechamento-financeiro.
+           03  f38300-chave.
+               05  f38300-cd-empresa       pic 9(03).
+               05  f38300-cd-filial        pic 9(04).
+               05  f38300-dt-fechamento    pic 9(08).
+           03  filler                      pic x(50).
