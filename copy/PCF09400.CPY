@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *> PD09400 - Controle de Projetos - Layout do Registro
+      *>===================================================================================
+       fd  pd09400
+           label record is standard.
+       01  f9400-dados-projeto.
+           03  f9400-chave.
+               05  f9400-cd-empresa        pic 9(03).
+               05  f9400-cd-filial         pic 9(04).
+               05  f9400-codigo-projeto    pic 9(03).
+           03  f9400-status-projeto        pic x(01).
+               88  f9400-habilitado            value "S".
+           03  f9400-data-projeto          pic 9(08).
+           03  f9400-hora-projeto          pic 9(04).
+           03  f9400-id-usuario-projeto    pic x(08).
+           03  filler                      pic x(50).
