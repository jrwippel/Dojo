@@ -0,0 +1,7 @@
+      *>===================================================================================
+      *> PCW9126 - Data do Último Fechamento Financeiro
+      *>===================================================================================
+       01   ws9126-fechamento.
+            03  ws9126-ano-fechamento    pic 9(04).
+            03  ws9126-mes-fechamento    pic 9(02).
+            03  ws9126-dia-fechamento    pic 9(02).
