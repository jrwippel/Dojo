@@ -0,0 +1,11 @@
+      *>===================================================================================
+      *> PD18700 - Controle Fechamento Estoque - Layout do Registro
+      *>===================================================================================
+       fd  pd18700
+           label record is standard.
+       01  (F187)-fechamento-estoque.
+           03  (F187)-chave.
+               05  (F187)-cd-empresa       pic 9(03).
+               05  (F187)-cd-filial        pic 9(04).
+               05  (F187)-dt-fechamento    pic 9(08).
+           03  filler                      pic x(50).
