@@ -0,0 +1,31 @@
+      *>===================================================================================
+      *> PD99705 - Rotinas de Leitura
+      *>===================================================================================
+       9000-abrir-io-pd99705 section.
+       9000.
+            open i-o pd99705.
+            if  ws-arquivo-inexistente
+                open output pd99705
+                close       pd99705
+                open i-o    pd99705
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd99705-nlss section.
+       9000.
+            start pd99705 key is not less h99705-chave
+                  invalid key move "24" to ws-resultado-acesso
+            end-start.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd99705-nex section.
+       9000.
+            read pd99705 next record
+                 at end move "10" to ws-resultado-acesso
+            end-read.
+       9000-exit.
+            exit.
