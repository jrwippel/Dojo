@@ -0,0 +1,73 @@
+      *>===================================================================================
+      *> PCF99800 - Parâmetros de Revenda / Empresa (PD99800)
+      *>===================================================================================
+       fd   pd99800.
+
+       01   fparm-mestre.
+            03  fparm-chave.
+                05  fparm-cd-empresa      pic 9(03).
+                05  fparm-cd-filial       pic 9(04).
+                05  fparm-codigo-registro pic 9(02).
+                05  fparm-sequencia       pic 9(02).
+            03  fparm-dados               pic x(189).
+
+       01   fpare-registro-01 redefines fparm-mestre.
+            03  fpare-chave.
+                05  fpare-cd-empresa      pic 9(03).
+                05  fpare-cd-filial       pic 9(04).
+                05  fpare-codigo-registro pic 9(02).
+                05  fpare-sequencia       pic 9(02).
+            03  fpare-revenda             pic x(01).
+            03  fpare-tipo-cdd            pic x(01).
+            03  fpare-nome-revenda        pic x(30).
+            03  fpare-software-erp        pic x(10).
+            03  fpare-estoque             pic x(01).
+            03  fpare-emissao-nota        pic x(01).
+            03  fpare-livros-fiscais      pic x(01).
+            03  fpare-comissoes           pic x(01).
+            03  fpare-expiracao           pic 9(08).
+            03  fpare-numero-serie        pic x(20).
+            03  fpare-dia-limite-reorg    pic 9(02).
+            03  fpare-estado-revenda      pic x(02).
+            03  fpare-data-atual          pic 9(08).
+            03  fpare-dsc-abrev-filial    pic x(20).
+            03  fpare-data-limite-cfo     pic 9(08).
+            03  fpare-ind-robin-hood      pic x(01).
+            03  fpare-ind-utiliza-monitoramto pic x(01).
+            03  filler                    pic x(72).
+
+       01   fpare-registro-17 redefines fparm-mestre.
+            03  fpare-chave-17.
+                05  fpare-cd-empresa-17-1  pic 9(03).
+                05  fpare-cd-filial-17-1   pic 9(04).
+                05  fpare-cd-registro-17-1 pic 9(02).
+                05  fpare-sequencia-17-1   pic 9(02).
+            03  fpare-dt-anterior-atualiz     pic 9(08).
+            03  fpare-dt-atual-atualiz        pic 9(08).
+            03  fpare-prx-dt-atualiz          pic 9(08).
+            03  fpare-avanca-dt-pw04003e      pic x(01).
+            03  fpare-avanca-dt-2-pw04003e    pic x(01).
+            03  fpare-avanca-domingo-pw04003e pic x(01).
+            03  fpare-avanca-feriado-pw04003e pic x(01).
+            03  filler                        pic x(161).
+
+       01   fparv-incorporacao-revenda redefines fparm-mestre.
+            03  fparv-chave.
+                05  fparv-cd-empresa      pic 9(03).
+                05  fparv-cd-filial       pic 9(04).
+                05  fparv-cd-registro     pic 9(02).
+                05  fparv-cd-sequencia    pic 9(02).
+            03  fparv-nr-dias-fech-estoque    pic 9(03).
+            03  fparv-nr-dias-fech-financ     pic 9(03).
+            03  fparv-nr-dias-retencao-2v     pic 9(03).
+            03  filler                        pic x(180).
+
+       01   fparg-parametros-gerais redefines fparm-mestre.
+            03  fparg-chave.
+                05  fparg-cd-empresa      pic 9(03).
+                05  fparg-cd-filial       pic 9(04).
+                05  fparg-cd-registro     pic 9(02).
+                05  fparg-cd-sequencia    pic 9(02).
+            03  fparg-sem-vinculo-foto-seav-ind pic x(01).
+                88  fparg-sem-vinculo-foto-seav      value "S".
+            03  filler                        pic x(188).
