@@ -23,7 +23,7 @@
       *>===================================================================================
        linkage section.
        01  lnk-versao.
-           03 lnk-versao-sistema        pic x(11).
+           03 lnk-versao-sistema        pic x(11) occurs 5.
 
       *>===================================================================================
        procedure division using lnk-versao.
@@ -32,15 +32,15 @@
        0000-controle section.
        0000.
             move "=====11.25.00.00====="to ws-gp-versao-promax.
-            move ws-versao-promax       to lnk-versao-sistema.
+            move ws-versao-promax       to lnk-versao-sistema(1).
             move "=====11.23.00.00====="to ws-gp-versao-promax.
-            move ws-versao-promax       to lnk-versao-sistema.
+            move ws-versao-promax       to lnk-versao-sistema(2).
             move "=====11.23.00.00====="to ws-gp-versao-promax.
-            move ws-versao-promax       to lnk-versao-sistema.
+            move ws-versao-promax       to lnk-versao-sistema(3).
             move "=====11.23.00.00====="to ws-gp-versao-promax.
-            move ws-versao-promax       to lnk-versao-sistema.
+            move ws-versao-promax       to lnk-versao-sistema(4).
             move "=====11.23.00.00====="to ws-gp-versao-promax.
-            move ws-versao-promax       to lnk-versao-sistema.
+            move ws-versao-promax       to lnk-versao-sistema(5).
 
        0000-saida.
             exit program
