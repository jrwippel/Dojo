@@ -0,0 +1,8 @@
+      *>===================================================================================
+      *> PCL42200 - Leitura de Interface 2V (PD42200)
+      *>===================================================================================
+       9000-ler-pd42200-ran section.
+       9000.
+            read pd42200.
+       9000-exit.
+            exit.
