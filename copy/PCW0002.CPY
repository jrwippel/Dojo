@@ -0,0 +1,7 @@
+      *>===================================================================================
+      *> PCW0002 - Tabela Genérica de Mensagens (Log de Processo)
+      *>           Copiado com REPLACING para permitir mais de uma instância da tabela
+      *>           no mesmo programa, cada uma com seu próprio prefixo.
+      *>===================================================================================
+       01   tb-mensagens-(LP).
+            03  (LP)-mensagem           pic x(80) occurs 20 indexed by (LP)-ix-mensagem.
