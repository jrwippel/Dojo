@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PCS99800 - Parâmetros de Revenda / Empresa (PD99800)
+      *>===================================================================================
+           select pd99800 assign to disk wid-pd99800
+                  organization is indexed
+                  access mode is dynamic
+                  record key is fparm-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
