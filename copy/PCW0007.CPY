@@ -0,0 +1,4 @@
+      *>===================================================================================
+      *> PCW0007 - Constantes Gerais Compartilhadas                        *>NB310804:23125
+      *>===================================================================================
+       01   ws-nome-sistema             pic x(30) value "PROMAX".
