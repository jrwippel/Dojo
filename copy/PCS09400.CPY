@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD09400 - Controle de Projetos
+      *>===================================================================================
+           select pd09400 assign to disk wid-pd09400
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f9400-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
