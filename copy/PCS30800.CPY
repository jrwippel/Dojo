@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD30800 - Usuário-Perfil
+      *>===================================================================================
+           select pd30800 assign to disk wid-pd30800
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f30800-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
