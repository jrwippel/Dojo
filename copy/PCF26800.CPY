@@ -0,0 +1,12 @@
+      *>===================================================================================
+      *> PD26800 - Empresa Corporativa - Layout do Registro
+      *>===================================================================================
+       fd  pd26800
+           label record is standard.
+       01  f26800-empresa-corporativa.
+           03  f26800-chave.
+               05  f26800-cd-empresa       pic 9(03).
+               05  f26800-cd-filial        pic 9(04).
+               05  f26800-dt-vigencia-i    pic 9(08).
+           03  f26800-nome-revenda         pic x(30).
+           03  filler                      pic x(50).
