@@ -49,9 +49,21 @@
                    access mode is sequential
                    file status is ws-resultado-acesso.
 
+           select stb-audit assign to disk wid-stb-audit
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-sts-audit-rel.
+
+           select stb-rel assign to disk wid-stb-rel
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-sts-audit-rel.
+
       *>===================================================================================
        data division.
 
+       file section.
+
        copy PCF99800.CPY.
        copy PCF99800.CPY replacing leading ==fpa== by ==xpa==
                                        ==pd99800== by ==px99800==.
@@ -62,7 +74,7 @@
             03 rw-cd-registro           pic 9(01).
             03 rw-id-diagnostico        pic x(01).
             03 rw-de-path-para-path     pic 9(01).
-            03 rw-tabela-emp-fil        pic x(196).
+            03 rw-tabela-emp-fil        pic x(560).
             03 rw-dir-aux-escolhido     pic x(40).
             03 rw-ds-diretorio-auxiliar pic x(100).
 
@@ -73,12 +85,20 @@
             03 sc-cd-filial             pic 9(04).
             03 sc-ds-unb                pic x(20).
 
+       fd   stb-audit.
+
+       01   lg-linha-audit              pic x(500).
+
+       fd   stb-rel.
+
+       01   rl-linha-relatorio          pic x(500).
+
       *>===================================================================================
        working-storage section.
 
        78   versao                      value "n".
 
-       78   ws-limite-filiais           value 14.
+       78   ws-limite-filiais           value 40.
 
        copy PCW900.CPY.
        copy PCW991.CPY.
@@ -91,7 +111,7 @@
                88 diagnostico               value 1.
             03 lk-de-path-para-path     pic 9(01).
                88 database-dataux           value 1.
-            03 lk-tabela-emp-fil        pic x(196).
+            03 lk-tabela-emp-fil        pic x(560).
             03 lk-tabela-emp-fil-1 occurs ws-limite-filiais redefines lk-tabela-emp-fil.
                05 lk-cd-empresa-origem  pic 9(03).
                05 lk-cd-filial-origem   pic 9(04).
@@ -102,6 +122,18 @@
             03 ld-database              pic x(40).
             03 ld-auxiliar              pic x(40).
 
+       01   wid-px99800                 pic x(100) value spaces.
+       01   wid-arqwor                  pic x(100) value spaces.
+       01   wid-stb-cfg                 pic x(100) value spaces.
+       01   wid-temporario              pic x(100) value spaces.
+       01   wid-stb-audit               pic x(100) value spaces.
+       01   wid-stb-rel                 pic x(100) value spaces.
+       01   ws-botao-permissao          pic x(30) value spaces.
+       01   ws-sts-audit-rel            pic x(02) value "00".
+            88 ws-sts-audit-rel-ok          value "00".
+
+       copy PCW992.CPY.
+
        01   ws-campos.
             03 ws-acao-pwstb003         pic x(15) value spaces.
             03 ws-ind-lock              pic 9(05) value zeros.
@@ -110,6 +142,10 @@
             03 ws-ds-arquivo            pic x(15) value spaces.
             03 ws-registros-lidos       pic 9(10) value zeros.
             03 ws-registros-gravados    pic 9(10) value zeros.
+            03 ws-lidos-par             pic 9(10) value zeros.
+            03 ws-gravados-par          pic 9(10) value zeros.
+            03 ws-divergencia-par       pic x(01) value "N".
+               88 ws-tem-divergencia-par    value "S".
             03 ws-cd-empresa-origem-log  pic 9(03) value zeros.
             03 ws-cd-filial-origem-log   pic 9(04) value zeros.
             03 ws-cd-empresa-destino-log pic 9(03) value zeros.
@@ -117,6 +153,11 @@
             03 ws-diretorio-origem      pic x(256) value spaces.
             03 ws-diretorio-destino     pic x(256) value spaces.
             03 ws-valor-combo-dir       pic x(40) value spaces.
+            03 ws-option-value          pic x(40) value spaces.
+            03 ws-option-text           pic x(60) value spaces.
+            03 ws-senha-997             pic x(10) value "997".
+            03 ws-padrao-display        pic 9(03) value zeros.
+            03 ws-contador-display      pic 9(03) value zeros.
 
        01   wt-tabela-execucao.
             03 filler                   pic x(08) value "PWSTB004".
@@ -144,9 +185,12 @@
                05 f-origem               pic 9(01) identified by "origem".
                05 f-id-diagnostico       pic x(01) identified by "idDiagnostico".
                   88 somente-diagnostico     value "S".
-               05 f-unidade-resultado    pic x(196) identified by "unidadeResultado".
+               05 f-unidade-resultado    pic x(560) identified by "unidadeResultado".
                05 f-dir-aux-escolhido    pic x(40) identified by "dirAuxEscolhido".
                05 f-ds-diretorio-auxiliar pic x(100) identified by "dsDiretorioAuxiliar".
+               05 f-programas-executar   pic x(99) identified by "programasExecutar".
+               05 f-confirma-sobrescrita pic x(01) identified by "confirmaSobrescrita".
+                  88 confirma-sobrescrita    value "S".
 
       *>===================================================================================
        linkage section.
@@ -176,6 +220,13 @@
        1000-exit.
             exit.
 
+      *>===================================================================================
+       1100-divisao-processamento section.
+       1100.
+            perform 9000-validar-sessao.
+       1100-exit.
+            exit.
+
       *>===================================================================================
        2000-processamento section.
        2000.
@@ -209,6 +260,14 @@
        2000-exit.
             exit.
 
+      *>===================================================================================
+       2999-controle-frame section.
+       2999.
+            perform 6000-processamento-background
+            perform 8000-finaliza-controle.
+       2999-exit.
+            exit.
+
       *>===================================================================================
        2100-controles-adicionais section.
        2100.
@@ -334,7 +393,7 @@
       *>===================================================================================
        2200-ctrl-parametros section.
        2200.
-            if   not lnk-rotina-configuracao
+            if   lnk-rotina-configuracao = spaces
                  move "Execução somente permitida pelas rotinas especiais" to whs-mensagem
                  perform 8000-fecha-janela-rotina
             end-if
@@ -537,6 +596,7 @@
                  string "PWSTB003;;;;Processado com ERRO - " ws-acao-pwstb003 delimited by "  " " dos arquivos do Sistema;;"
                         into lnk-etapa-processo
                  perform 9000-display-loop
+                 perform 9000-grava-reconciliacao
             else
                  if   lnk-sem-erro
                       move spaces            to lnk-detalhe-processo
@@ -544,12 +604,14 @@
                       string "PWSTB003;;;;Processado com SUCESSO - " ws-acao-pwstb003 delimited by "  " " dos arquivos do Sistema;;"
                              into lnk-etapa-processo
                       perform 9000-display-loop
+                      perform 9000-grava-reconciliacao
                  else
                       move spaces            to lnk-detalhe-processo
                       move spaces            to lnk-etapa-processo
                       string "PWSTB003;;;;Processado com ADVERTÊNCIA - " ws-acao-pwstb003 delimited by "  " " dos arquivos do Sistema;;"
                              into lnk-etapa-processo
                       perform 9000-display-loop
+                      perform 9000-grava-reconciliacao
                  end-if
             end-if.
        6203-exit.
@@ -561,41 +623,55 @@
             perform varying ws-indice-exe from 1 by 1 until wt-nome-programa( ws-indice-exe ) = spaces
                                                       or    lnk-com-erro
 
-                 move spaces            to lnk-detalhe-processo
-                 move spaces            to lnk-etapa-processo
-                 string wt-nome-programa( ws-indice-exe ) ";;;;Iniciando;;"
-                        into lnk-etapa-processo
-                 perform 9000-display-loop
-
-                 call wt-nome-programa( ws-indice-exe ) using lnk-par lnk-complementar-processo
-                 cancel wt-nome-programa( ws-indice-exe )
-
-                 if   somente-diagnostico
+                 if   f-programas-executar not = spaces
+                 and  f-programas-executar (ws-indice-exe:1) = "N"
                       move spaces            to lnk-detalhe-processo
                       move spaces            to lnk-etapa-processo
-                      string wt-nome-programa( ws-indice-exe ) ";;;;Processado;;"
+                      string wt-nome-programa( ws-indice-exe ) ";;;;Não selecionado para execução;;"
                              into lnk-etapa-processo
                       perform 9000-display-loop
+                      perform 9000-grava-reconciliacao
                  else
-                      if   lnk-com-erro
+                      move spaces            to lnk-detalhe-processo
+                      move spaces            to lnk-etapa-processo
+                      string wt-nome-programa( ws-indice-exe ) ";;;;Iniciando;;"
+                             into lnk-etapa-processo
+                      perform 9000-display-loop
+
+                      call wt-nome-programa( ws-indice-exe ) using lnk-par lnk-complementar-processo
+                      cancel wt-nome-programa( ws-indice-exe )
+
+                      if   somente-diagnostico
                            move spaces            to lnk-detalhe-processo
                            move spaces            to lnk-etapa-processo
-                           string wt-nome-programa( ws-indice-exe ) ";;;;Processado com ERRO;;"
+                           string wt-nome-programa( ws-indice-exe ) ";;;;Processado;;"
                                   into lnk-etapa-processo
                            perform 9000-display-loop
+                           perform 9000-grava-reconciliacao
                       else
-                           if   lnk-sem-erro
+                           if   lnk-com-erro
                                 move spaces            to lnk-detalhe-processo
                                 move spaces            to lnk-etapa-processo
-                                string wt-nome-programa( ws-indice-exe ) ";;;;Processado com SUCESSO;;"
+                                string wt-nome-programa( ws-indice-exe ) ";;;;Processado com ERRO;;"
                                        into lnk-etapa-processo
                                 perform 9000-display-loop
+                                perform 9000-grava-reconciliacao
                            else
-                                move spaces            to lnk-detalhe-processo
-                                move spaces            to lnk-etapa-processo
-                                string wt-nome-programa( ws-indice-exe ) ";;;;Processado com ADVERTÊNCIA;;"
-                                       into lnk-etapa-processo
-                                perform 9000-display-loop
+                                if   lnk-sem-erro
+                                     move spaces            to lnk-detalhe-processo
+                                     move spaces            to lnk-etapa-processo
+                                     string wt-nome-programa( ws-indice-exe ) ";;;;Processado com SUCESSO;;"
+                                            into lnk-etapa-processo
+                                     perform 9000-display-loop
+                                     perform 9000-grava-reconciliacao
+                                else
+                                     move spaces            to lnk-detalhe-processo
+                                     move spaces            to lnk-etapa-processo
+                                     string wt-nome-programa( ws-indice-exe ) ";;;;Processado com ADVERTÊNCIA;;"
+                                            into lnk-etapa-processo
+                                     perform 9000-display-loop
+                                     perform 9000-grava-reconciliacao
+                                end-if
                            end-if
                       end-if
                  end-if
@@ -680,6 +756,7 @@
                         "Processado com ERRO - " ws-acao-pwstb003 delimited by "  " ";;"
                         into lnk-etapa-processo
                  perform 9000-display-loop
+                 perform 9000-grava-reconciliacao
             else
                  if   lnk-sem-erro
                       move spaces            to lnk-detalhe-processo
@@ -689,6 +766,7 @@
                              "Processado com SUCESSO - " ws-acao-pwstb003 delimited by "  " ";;"
                              into lnk-etapa-processo
                       perform 9000-display-loop
+                      perform 9000-grava-reconciliacao
                  else
                       move spaces            to lnk-detalhe-processo
                       move spaces            to lnk-etapa-processo
@@ -697,6 +775,7 @@
                              "Processado com ADVERTÊNCIA - " ws-acao-pwstb003 delimited by "  " ";;"
                              into lnk-etapa-processo
                       perform 9000-display-loop
+                      perform 9000-grava-reconciliacao
                  end-if
             end-if.
        6255-exit.
@@ -745,14 +824,17 @@
                       exit section
                  end-if
             else
-                 open i-o px99800
-                 if   ws-resultado-acesso = "05"
-                      close px99800
-                      open output px99800
-                 end-if
-                 if   not ws-operacao-ok
-                      move "Erro na abertura i-o do arquivo de destino" to lnk-ocorrencia-log
-                      perform 9000-grava-erro-log-2
+                 perform 9000-verifica-espaco-disco
+                 if   lnk-sem-erro
+                      open i-o px99800
+                      if   ws-resultado-acesso = "05"
+                           close px99800
+                           open output px99800
+                      end-if
+                      if   not ws-operacao-ok
+                           move "Erro na abertura i-o do arquivo de destino" to lnk-ocorrencia-log
+                           perform 9000-grava-erro-log-2
+                      end-if
                  end-if
             end-if
             if   not lnk-sem-erro
@@ -769,8 +851,13 @@
                  if   ws-operacao-ok
                  and  lk-cd-empresa-destino (wx-index-1) = xparm-cd-empresa
                  and  lk-cd-filial-destino (wx-index-1)  = xparm-cd-filial
-                      move "Empresa/Filial já existe no arquivo de destino" to lnk-ocorrencia-log
-                      perform 9000-grava-erro-log
+                      if   confirma-sobrescrita
+                           move "Empresa/Filial já existe no arquivo de destino - sobrescrita confirmada" to lnk-ocorrencia-log
+                           perform 9000-grava-log-warning-2
+                      else
+                           move "Empresa/Filial já existe no arquivo de destino" to lnk-ocorrencia-log
+                           perform 9000-grava-erro-log
+                      end-if
                  end-if
             end-perform.
        6255-2-exit.
@@ -793,6 +880,7 @@
             perform varying wx-index-1 from 1 by 1
             until wx-index-1 > ws-limite-filiais
             or   lk-cd-empresa-origem (wx-index-1) = 0
+                 move zeros              to ws-lidos-par ws-gravados-par
                  initialize fparm-mestre
                  move lk-cd-empresa-origem (wx-index-1) to fparm-cd-empresa
                  move lk-cd-filial-origem (wx-index-1)  to fparm-cd-filial
@@ -805,6 +893,7 @@
                      perform 6255-3-1-efdpar-converte
                      perform 9000-ler-pd99800-nex
                  end-perform
+                 perform 9000-grava-reconciliacao-par
                  if   not lnk-sem-erro
                       exit perform
                  end-if
@@ -818,6 +907,7 @@
             move fparm-chave            to lnk-chave-processo
             perform 9000-display-loop
             add 1                                   to ws-registros-lidos
+            add 1                                   to ws-lidos-par
             move fparm-mestre                       to xparm-mestre
             move lk-cd-empresa-destino (wx-index-1) to xparm-cd-empresa
             move lk-cd-filial-destino (wx-index-1)  to xparm-cd-filial
@@ -871,6 +961,75 @@
 
       *>===================================================================================
 
+      *>===================================================================================
+       8000-scripts-tela section.
+       8000.
+            exec html
+               <SCRIPT>
+                   function IniciarProcesso(){
+                       document.all.frame.value = 9;
+                       if( document.all.imgWait ) { document.all.imgWait.style.display = ''; }
+                       EnviarFormulario();
+                   }
+                   function ExibirLog(){
+                       if( document.all.logFile.value == '' ){
+                           alert( 'Nenhum arquivo de LOG disponível' );
+                           return;
+                       }
+                       window.open( document.all.logFile.value, 'wLog', 'width=700,height=500,resizable=yes,scrollbars=yes' );
+                   }
+               </SCRIPT>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-script-funcao-senha section.
+       8000.
+            exec html
+               <INPUT type=hidden name=hdnSenha997 value=":ws-senha-997">
+               <SCRIPT>
+                   function Senha997OK(){
+                       var senha = prompt( 'Confirme a senha de autorização para o processo STB:', '' );
+                       if( senha == null ){
+                           return false;
+                       }
+                       if( senha != document.all.hdnSenha997.value ){
+                           alert( 'Senha inválida' );
+                           return false;
+                       }
+                       return true;
+                   }
+               </SCRIPT>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-botao-confirmar section.
+       8000.
+            exec html
+               <div id=DivBtReservado></div>
+               <BUTTON name=BotConfirmar accessKEY="C" class=botao onClick="Confirmar();"><LABEL><U>C</U>onfirmar</LABEL></BUTTON>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8100-adiciona-combo section.
+       8100.
+            exec html
+               <SCRIPT>
+                   oOption = document.createElement( "OPTION" );
+                   oOption.value = ':ws-option-value';
+                   oOption.text = ":ws-option-text";
+                   :objs-rotina ( ":ws-nome-combo" ).add( oOption );
+                   oOption = null;
+               </SCRIPT>
+            end-exec.
+       8100-exit.
+            exit.
+
       *>===================================================================================
        8000-scripts-adicionais section.
        8000.
@@ -893,9 +1052,33 @@
                        if( !Senha997OK() ){
                            return false;
                        }
+                       if( document.all.confirmaSobrescrita.checked ){
+                           if( ! confirm( 'Confirma a sobrescrita de Empresa/Filial já existente no destino?' ) ){
+                               return false;
+                           }
+                       }
                        CarregaLista();
+                       CarregaProgramas();
                        IniciarProcesso();
                    }
+                   function CarregaProgramas() {
+                       var sel = '';
+                       sel += document.all.chkPWSTB004.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB005.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB006.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB007.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB008.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB009.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB010.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB011.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB012.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB019.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB020.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB013.checked ? 'S' : 'N';
+                       sel += document.all.chkPWSTB014.checked ? 'S' : 'N';
+                       document.all.programasExecutar.value = sel;
+                       return true;
+                   }
                    function CarregaLista() {
                        var tex = '';
                        var empO = '';
@@ -911,7 +1094,7 @@
                            filD = tex.substring( 15, 19 );
                            res += empO + filO + empD + filD;
                        }
-                       document.all.unidadeResultado.value = res + Replicate( '0', 196 - res.length );
+                       document.all.unidadeResultado.value = res + Replicate( '0', 560 - res.length );
                        return true;
                    }
                    function VerificaDuplicidadeLista( ind ) {
@@ -984,7 +1167,7 @@
                        document.all.cdFilialDestino.value = "";
                    }
                    function AdicionaItem(){
-                      var nMaxElementos = 14;
+                      var nMaxElementos = 40;
                       if( document.all.unidadeResultadoLst.length >= nMaxElementos
                       && document.all.controleMensagem.value != 1 ){
                           alert( 'Todos os itens já foram adicionados' );
@@ -1083,6 +1266,7 @@
             exec html
                <INPUT type=hidden name=controleMensagem>
                <INPUT type=hidden name=unidadeResultado>
+               <INPUT type=hidden name=programasExecutar>
                <TABLE width=100%>
                   <TR>
                      <TD>
@@ -1146,6 +1330,29 @@
                         </TABLE>
                   <TR>
                      <TD colspan=2><HR></HR>
+                  <TR>
+                     <TD colspan=2>
+                        <TABLE border=0 width=100% rules=none :tabela-padrao>
+                           <TR>
+                              <TD colspan=8 class=titulocampo>Programas a Executar&nbsp;
+                           <TR>
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB004 value="S" checked>PWSTB004
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB005 value="S" checked>PWSTB005
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB006 value="S" checked>PWSTB006
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB007 value="S" checked>PWSTB007
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB008 value="S" checked>PWSTB008
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB009 value="S" checked>PWSTB009
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB010 value="S" checked>PWSTB010
+                           <TR>
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB011 value="S" checked>PWSTB011
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB012 value="S" checked>PWSTB012
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB019 value="S" checked>PWSTB019
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB020 value="S" checked>PWSTB020
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB013 value="S" checked>PWSTB013
+                              <TD width=8%><INPUT type=checkbox name=chkPWSTB014 value="S" checked>PWSTB014
+                           <TR>
+                              <TD colspan=8><INPUT type=checkbox tabindex=9 name=confirmaSobrescrita value="S">Confirmar sobrescrita de Empresa/Filial já existente no destino
+                        </TABLE>
                   <TR>
                      <TD colspan=2>&nbsp;
                   <TR>
@@ -1275,17 +1482,162 @@
        copy PCP8004.CPY.                *> Controle de Display (Loop)
        copy PCP9000.CPY.
 
+      *>===================================================================================
+       9000-inicio-processo section.
+       9000.
+            move iniciar-processo       to lnk-controle-processo
+            call controle-processo using lnk-par lnk-complementar-processo
+            cancel controle-processo
+            perform 9000-abre-audit-log
+            perform 9000-abre-relatorio.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-finaliza-processo section.
+       9000.
+            perform 9000-fecha-audit-log
+            perform 9000-fecha-relatorio
+            move finalizar-processo     to lnk-controle-processo
+            call controle-processo using lnk-par lnk-complementar-processo
+            cancel controle-processo.
+       9000-exit.
+            exit.
+
       *>===================================================================================
        9000-log-erro-parar-processo section.
        9000.
             move 1                      to lnk-status-erro
             move ws-resultado-acesso    to lnk-resultado-acesso-prc
+            perform 9000-grava-audit-log
             move gravar-log             to lnk-controle-processo
             call controle-processo using lnk-par lnk-complementar-processo
             cancel controle-processo.
        9000-exit.
             exit.
 
+      *>===================================================================================
+      *>    Auditoria - Persistência das Ocorrências de LOG em Arquivo Datado
+      *>===================================================================================
+       9000-abre-audit-log section.
+       9000.
+            move spaces                 to wid-stb-audit
+            string lnk-dtbpath delimited by " "
+                   "/../tmp/work/stblog_" lnk-data-cpu ".txt"
+                   into wid-stb-audit
+            open extend stb-audit
+            if   not ws-sts-audit-rel-ok
+                 open output stb-audit
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-fecha-audit-log section.
+       9000.
+            close stb-audit.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-grava-audit-log section.
+       9000.
+            move spaces                 to lg-linha-audit
+            move lnk-ocorrencia-log     to lg-linha-audit
+            write lg-linha-audit.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Relatório de Reconciliação da Transferência de Base
+      *>===================================================================================
+       9000-abre-relatorio section.
+       9000.
+            move spaces                 to wid-stb-rel
+            string lnk-dtbpath delimited by " "
+                   "/../tmp/work/stbrel_" lnk-data-cpu ".txt"
+                   into wid-stb-rel
+            open output stb-rel
+            move "Programa;Arquivo;Origem;Destino;Ocorrência;Lidos;Gravados" to rl-linha-relatorio
+            write rl-linha-relatorio.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-fecha-relatorio section.
+       9000.
+            move spaces                 to rl-linha-relatorio
+            string "PWSTB003;EFDPAR;;;Totais da execução;" delimited by size
+                   ws-registros-lidos ";"
+                   ws-registros-gravados
+                   into rl-linha-relatorio
+            write rl-linha-relatorio
+            close stb-rel.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-grava-reconciliacao section.
+       9000.
+            move spaces                 to rl-linha-relatorio
+            move lnk-etapa-processo     to rl-linha-relatorio
+            write rl-linha-relatorio.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Reconciliação por par de Empresa/Filial (Lidos x Gravados)
+      *>===================================================================================
+       9000-grava-reconciliacao-par section.
+       9000.
+            move "N"                    to ws-divergencia-par
+            if   ws-lidos-par not = ws-gravados-par
+                 move "S"                to ws-divergencia-par
+            end-if
+            move spaces                 to lnk-etapa-processo
+            string "PWSTB003;" delimited by size
+                   ws-ds-arquivo delimited by " " ";"
+                   lk-cd-empresa-origem (wx-index-1) "/"
+                   lk-cd-filial-origem (wx-index-1) ";"
+                   lk-cd-empresa-destino (wx-index-1) "/"
+                   lk-cd-filial-destino (wx-index-1) ";"
+                   "Totais do par" delimited by size ";"
+                   ws-lidos-par ";"
+                   ws-gravados-par
+                   into lnk-etapa-processo
+            perform 9000-grava-reconciliacao
+            if   ws-tem-divergencia-par
+                 move spaces             to lnk-etapa-processo
+                 string "PWSTB003;" delimited by size
+                        ws-ds-arquivo delimited by " " ";"
+                        lk-cd-empresa-origem (wx-index-1) "/"
+                        lk-cd-filial-origem (wx-index-1) ";"
+                        lk-cd-empresa-destino (wx-index-1) "/"
+                        lk-cd-filial-destino (wx-index-1) ";"
+                        "Divergência entre registros lidos e gravados" delimited by size ";;"
+                        into lnk-etapa-processo
+                 perform 9000-grava-reconciliacao
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Verificação Prévia de Espaço em Disco no Destino
+      *>===================================================================================
+       9000-verifica-espaco-disco section.
+       9000.
+            move spaces                 to lnk-ve-diretorio
+            move ws-diretorio-destino   to lnk-ve-diretorio
+            move 1                      to lnk-ve-espaco-livre
+            call verifica-espaco-disco using lnk-ve-diretorio lnk-ve-espaco-livre
+            cancel verifica-espaco-disco
+            if   not lnk-ve-espaco-suficiente
+                 move "Falta de espaço em disco no diretório de destino" to lnk-ocorrencia-log
+                 perform 9000-grava-erro-log-2
+            end-if.
+       9000-exit.
+            exit.
+
       *>===================================================================================
        9000-ctrl-abertura section.
        9000.
@@ -1320,7 +1672,8 @@
                  perform 9000-grava-erro-log
                  exit section
             end-if
-            add 1                                   to ws-registros-gravados.
+            add 1                                   to ws-registros-gravados
+            add 1                                   to ws-gravados-par.
        9000-exit.
             exit.
 
@@ -1367,6 +1720,7 @@
        9000-log-erro section.
        9000.
             move ws-resultado-acesso    to lnk-resultado-acesso-prc
+            perform 9000-grava-audit-log
             move gravar-log             to lnk-controle-processo
             call controle-processo using lnk-par lnk-complementar-processo
             cancel controle-processo.
