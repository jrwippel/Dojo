@@ -0,0 +1,5 @@
+      *>===================================================================================
+      *> Campos Comuns de CGI (presentes em praticamente todo formulário)
+      *>===================================================================================
+           03  f-opcao                pic 9(02) identified by "opcao".
+           03  f-frame                pic 9(01) identified by "frame".
