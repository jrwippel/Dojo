@@ -0,0 +1,11 @@
+      *>===================================================================================
+      *> PD33200 - Perfil-Módulo - Layout do Registro
+      *>===================================================================================
+       fd  pd33200
+           label record is standard.
+       01  f33200-perfil-modulo.
+           03  f33200-chave.
+               05  f33200-cd-sistema       pic 9(10).
+               05  f33200-cd-perfil        pic 9(04).
+               05  f33200-cd-modulo        pic 9(10).
+           03  filler                      pic x(50).
