@@ -0,0 +1,32 @@
+      *>===================================================================================
+      *> PCL99800 - Leitura de Parâmetros de Revenda / Empresa (PD99800)
+      *>===================================================================================
+       9000-abrir-i-pd99800 section.
+       9000.
+            open input pd99800.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd99800-nlss section.
+       9000.
+            start pd99800 key is not less fparm-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd99800-nex section.
+       9000.
+            read pd99800 next record.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd99800-ran section.
+       9000.
+            read pd99800.
+       9000-exit.
+            exit.
