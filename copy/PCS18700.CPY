@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD18700 - Controle Fechamento Estoque
+      *>===================================================================================
+           select pd18700 assign to disk wid-pd18700
+                  organization is indexed
+                  access mode is dynamic
+                  record key is (F187)-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
