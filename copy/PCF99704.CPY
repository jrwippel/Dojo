@@ -0,0 +1,43 @@
+      *>===================================================================================
+      *> PD99704 - Lotes de Rotinas (Jobs de um Lote de Execução em Batch)
+      *>===================================================================================
+           fd  pd99704.
+           01  f99704-registro.
+               03  f99704-chave.
+                   05  f99704-cd-empresa         pic 9(03).
+                   05  f99704-cd-filial          pic 9(04).
+                   05  f99704-lote               pic 9(03).
+                   05  f99704-codigo-registro    pic 9(02).
+                   05  f99704-seq                pic 9(03).
+               03  f99704-descricao              pic x(50).
+               03  f99704-parametros             pic x(500).
+               03  f99704-nome-programa          pic x(20).
+               03  f99704-formato-saida          pic x(03).
+                   88  f99704-saida-pdf              value "PDF".
+                   88  f99704-saida-csv              value "CSV".
+                   88  f99704-saida-txt              value "TXT".
+               03  f99704-condicao-execucao      pic 9(01).
+                   88  f99704-incondicional           value 0.
+                   88  f99704-se-anterior-ok          value 1.
+                   88  f99704-se-anterior-erro        value 2.
+               03  f99704-executa-paralelo       pic x(01).
+                   88  f99704-em-paralelo             value "S".
+      *>----------------------------------------------------------------------------------
+      *>    Agendamento (válido no registro-cabeçalho do Lote, codigo-registro 0)
+      *>----------------------------------------------------------------------------------
+               03  f99704-periodicidade          pic x(01).
+                   88  f99704-sem-agendamento         value space.
+                   88  f99704-diaria                  value "D".
+                   88  f99704-semanal                  value "S".
+                   88  f99704-mensal                   value "M".
+               03  f99704-dia-semana             pic 9(01).
+               03  f99704-dia-mes                pic 9(02).
+               03  f99704-hora-agendada          pic 9(04).
+               03  f99704-dt-ultima-execucao     pic 9(08).
+               03  f99704-hr-ultima-execucao     pic 9(06).
+               03  f99704-status-ultima-execucao pic x(01).
+                   88  f99704-ultima-exec-ok          value "S".
+                   88  f99704-ultima-exec-erro        value "E".
+               03  f99704-dt-proxima-execucao    pic 9(08).
+               03  f99704-seq-reinicio           pic 9(03).
+               03  f99704-filler                 pic x(08).
