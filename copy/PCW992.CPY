@@ -0,0 +1,11 @@
+      *>===================================================================================
+      *> PCW992 - Verificação de Espaço em Disco
+      *>          Delega a consulta de espaço livre no diretório de destino a uma
+      *>          rotina utilitária externa, chamada antes da gravação em massa.
+      *>===================================================================================
+       01   verifica-espaco-disco       pic x(08) value "PW00992X".
+
+       01   lnk-verifica-espaco.
+            03  lnk-ve-diretorio        pic x(100).
+            03  lnk-ve-espaco-livre     pic 9(01).
+                88  lnk-ve-espaco-suficiente   value 1.
