@@ -0,0 +1,25 @@
+      *>===================================================================================
+      *> PCLI00400 - Leitura/Abertura do Índice de Notas Fiscais (PDI00400)
+      *>===================================================================================
+       9000-abrir-i-pdi00400 section.
+       9000.
+            open input pdi00400.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pdi00400-gtr section.
+       9000.
+            start pdi00400 key is not less fifrd-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pdi00400-nex section.
+       9000.
+            read pdi00400 next record.
+       9000-exit.
+            exit.
