@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD00400 - Notas Fiscais (Mestre)
+      *>===================================================================================
+           select pd00400 assign to disk wid-pd00400
+                  organization is indexed
+                  access mode is dynamic
+                  record key is fcfmf-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
