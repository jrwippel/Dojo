@@ -0,0 +1,19 @@
+      *>===================================================================================
+      *> PCL30800 - Leitura/Abertura de Usuário-Perfil (PD30800)
+      *>===================================================================================
+       9000-abrir-i-pd30800 section.
+       9000.
+            move spaces                 to wid-pd30800
+            string lnk-dtbpath delimited by " "
+                   "/EFD308.CAD" delimited by size
+                   into wid-pd30800
+            open input pd30800.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd30800-ran-1 section.
+       9000.
+            read pd30800.
+       9000-exit.
+            exit.
