@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD42200 - Interface 2V
+      *>===================================================================================
+           select pd42200 assign to disk wid-pd42200
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f42200-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
