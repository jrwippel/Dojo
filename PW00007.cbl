@@ -15,15 +15,27 @@
       *>===================================================================================
        environment division.
             special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+            select lote-notif assign to disk wid-lote-notif
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-sts-lote-notif.
       *>===================================================================================
 
        copy PCS99704.CPY.               *> Spooling Manager
+       copy PCS99705.CPY.               *> Histórico de Execução de Lotes
 
 
       *>===================================================================================
        data division.
 
        copy PCF99704.CPY.               *> Spooling Manager
+       copy PCF99705.CPY.               *> Histórico de Execução de Lotes
+
+       fd   lote-notif.
+       01   nt-linha-notif              pic x(300).
 
 
       *>===================================================================================
@@ -37,17 +49,53 @@
        01   ws-campos-de-trabalho.
             03 ws-tabelas.
                05 ws-selecionados       pic x(2000) occurs 100.
-               05 ws-campos             pic x(1900) occurs 4.
+               05 ws-campos             pic x(1900) occurs 7.
             03 ws-index                 pic 9(07) value zeros.
             03 ws-inv-key               pic 9(01) value zeros.
 
+       01   ws-campos-historico.
+            03 ws-campos-hist           pic x(500) occurs 7.
+            03 ws-data-execucao-lote    pic 9(08) value zeros.
+            03 ws-hora-execucao-lote    pic 9(06) value zeros.
+            03 ws-seq-primeiro-erro     pic 9(03) value zeros.
+
+       01   ws-campos-agendamento.
+            03 ws-situacao-agendamento  pic x(01) value "N".
+               88 ws-lote-devido            value "S".
+            03 ws-data-sistema-aaaammdd  pic 9(08) value zeros.
+            03 ws-hora-sistema-hhmm      pic 9(04) value zeros.
+            03 ws-dia-semana-sistema     pic 9(01) value zeros.
+            03 ws-ano-proximo            pic 9(04) value zeros.
+            03 ws-mes-proximo            pic 9(02) value zeros.
+            03 ws-integer-proximo        pic 9(07) value zeros.
+            03 ws-dif-dias-proximo       pic s9(03) value zeros.
+            03 ws-status-lote-batch      pic x(01) value "S".
+               88 ws-lote-batch-ok           value "S".
+               88 ws-lote-batch-com-erro     value "E".
+            03 ws-status-job-anterior    pic x(01) value "S".
+               88 ws-job-anterior-ok         value "S".
+               88 ws-job-anterior-erro       value "E".
+            03 ws-executa-job-atual      pic x(01) value "S".
+            03 ws-seq-hist-batch         pic 9(03) value zeros.
+
+       01   wid-lote-notif               pic x(100) value spaces.
+       01   ws-sts-lote-notif            pic x(02) value "00".
+            88 ws-lote-notif-ok              value "00".
+
        01   cgi-input is external-form.
             copy PCW902.CPY.
             03  f-campos-formulario.
                 05  f-cod-lote          pic 9(03) identified by "lote".
                 05  f-dsc-lote          pic x(50) identified by "dscLote".
+                05  f-periodicidade     pic x(01) identified by "periodicidade".
+                05  f-dia-semana        pic 9(01) identified by "diaSemana".
+                05  f-dia-mes           pic 9(02) identified by "diaMes".
+                05  f-hora-agendada     pic 9(04) identified by "horaAgendada".
+                05  f-seq-reinicio      pic 9(03) identified by "seqReinicio".
             03  f-executa               pic x(20) identified by "executa".
             03  f-Selecionados       pic x(50000) identified by "hSelecionados".
+            03  f-Historico          pic x(50000) identified by "hHistorico".
+            03  f-Painel             pic x(50000) identified by "hPainel".
 
 
       *>===================================================================================
@@ -70,9 +118,15 @@
       *>===================================================================================
        1000-inicializacao section.
        1000.
+            perform 9000-abrir-io-pd99704
+            perform 9000-abrir-io-pd99705
+            if   lnk-execucao-background
+                 perform 6000-processamento-background
+                 perform 3000-finalizacao
+                 exit program
+            end-if
             perform 9000-validar-sessao
-            perform 8000-cabecalho-padrao
-            perform 9000-abrir-io-pd99704.
+            perform 8000-cabecalho-padrao.
        1000-exit.
             exit.
 
@@ -100,6 +154,9 @@
                 when 1
                     perform 2200-carrega-lote
                     perform 8000-tela-execucao
+                when 2
+                    perform 2300-carrega-painel
+                    perform 8000-tela-painel
                 when other
                     move "Opção Inválida!" to whs-mensagem
                     perform 8000-mensagem
@@ -139,6 +196,11 @@
        2250.
             move f99704-lote           to f-cod-lote
             move f99704-descricao      to f-dsc-lote
+            move f99704-periodicidade  to f-periodicidade
+            move f99704-dia-semana     to f-dia-semana
+            move f99704-dia-mes        to f-dia-mes
+            move f99704-hora-agendada  to f-hora-agendada
+            move f99704-seq-reinicio   to f-seq-reinicio
 
             move spaces to f99704-registro
             initialize f99704-registro f-Selecionados
@@ -163,6 +225,12 @@
                                f99704-parametros delimited by "  ",
                                "¶" delimited by size,
                                f99704-nome-programa delimited by "  ",
+                               "¶" delimited by size,
+                               f99704-condicao-execucao delimited by size,
+                               "¶" delimited by size,
+                               f99704-executa-paralelo delimited by size,
+                               "¶" delimited by size,
+                               f99704-formato-saida delimited by "  ",
                                delimitador delimited by size
                                into f-Selecionados
                                pointer ws-index
@@ -172,6 +240,49 @@
        2250-exit.
             exit.
 
+      *>===================================================================================
+      *>    Painel Operacional - resumo de todos os Lotes da Empresa/Filial
+      *>===================================================================================
+       2300-carrega-painel section.
+       2300.
+            move spaces                 to f99704-registro
+            initialize                  f99704-registro
+            move lnk-cd-empresa         to f99704-cd-empresa
+            move lnk-cd-filial          to f99704-cd-filial
+            move zeros                  to f99704-lote
+            move zeros                  to f99704-codigo-registro
+            move zeros                  to f99704-seq
+            move 1                      to wx-index-1
+            move spaces                 to f-Painel
+            perform 9000-str-pd99704-nlss
+            perform 9000-ler-pd99704-nex
+            perform until
+                    not ws-operacao-ok
+                    or  f99704-cd-empresa      not equal lnk-cd-empresa
+                    or  f99704-cd-filial       not equal lnk-cd-filial
+                        if   f99704-codigo-registro = 0
+                             string f99704-lote                    delimited by size,
+                                    "¶" delimited by size,
+                                    f99704-descricao                delimited by "  ",
+                                    "¶" delimited by size,
+                                    f99704-periodicidade            delimited by size,
+                                    "¶" delimited by size,
+                                    f99704-status-ultima-execucao   delimited by size,
+                                    "¶" delimited by size,
+                                    f99704-dt-ultima-execucao       delimited by size,
+                                    "¶" delimited by size,
+                                    f99704-hr-ultima-execucao       delimited by size,
+                                    "¶" delimited by size,
+                                    f99704-dt-proxima-execucao      delimited by size,
+                                    delimitador delimited by size
+                                    into f-Painel
+                                    pointer wx-index-1
+                        end-if
+                        perform 9000-ler-pd99704-nex
+            end-perform.
+       2300-exit.
+            exit.
+
       *>===================================================================================
        2600-salvar section.
        2600.
@@ -232,16 +343,16 @@
             end-perform
 
             unstring f-Selecionados delimited by delimitador into
-                     ws-selecionados(01) ws-selecionados(02) ws-selecionados(03) ws-selecionados(04) ws-selecionados(05) ws-selecionados(06) ws-selecionados(07) ws-selecionados(09) ws-selecionados(09) ws-selecionados(10)
-                     ws-selecionados(11) ws-selecionados(12) ws-selecionados(13) ws-selecionados(14) ws-selecionados(15) ws-selecionados(16) ws-selecionados(17) ws-selecionados(19) ws-selecionados(19) ws-selecionados(20)
-                     ws-selecionados(21) ws-selecionados(22) ws-selecionados(23) ws-selecionados(24) ws-selecionados(25) ws-selecionados(26) ws-selecionados(27) ws-selecionados(29) ws-selecionados(09) ws-selecionados(30)
-                     ws-selecionados(31) ws-selecionados(32) ws-selecionados(33) ws-selecionados(34) ws-selecionados(35) ws-selecionados(36) ws-selecionados(37) ws-selecionados(39) ws-selecionados(19) ws-selecionados(40)
-                     ws-selecionados(41) ws-selecionados(42) ws-selecionados(43) ws-selecionados(44) ws-selecionados(45) ws-selecionados(46) ws-selecionados(47) ws-selecionados(49) ws-selecionados(09) ws-selecionados(50)
-                     ws-selecionados(51) ws-selecionados(52) ws-selecionados(53) ws-selecionados(54) ws-selecionados(55) ws-selecionados(56) ws-selecionados(57) ws-selecionados(59) ws-selecionados(19) ws-selecionados(60)
-                     ws-selecionados(61) ws-selecionados(62) ws-selecionados(63) ws-selecionados(64) ws-selecionados(65) ws-selecionados(66) ws-selecionados(67) ws-selecionados(69) ws-selecionados(09) ws-selecionados(70)
-                     ws-selecionados(71) ws-selecionados(72) ws-selecionados(73) ws-selecionados(74) ws-selecionados(75) ws-selecionados(76) ws-selecionados(77) ws-selecionados(79) ws-selecionados(19) ws-selecionados(80)
-                     ws-selecionados(81) ws-selecionados(82) ws-selecionados(83) ws-selecionados(84) ws-selecionados(85) ws-selecionados(86) ws-selecionados(87) ws-selecionados(89) ws-selecionados(09) ws-selecionados(90)
-                     ws-selecionados(91) ws-selecionados(92) ws-selecionados(93) ws-selecionados(94) ws-selecionados(95) ws-selecionados(96) ws-selecionados(97) ws-selecionados(99) ws-selecionados(19) ws-selecionados(100)
+                     ws-selecionados(001) ws-selecionados(002) ws-selecionados(003) ws-selecionados(004) ws-selecionados(005) ws-selecionados(006) ws-selecionados(007) ws-selecionados(008) ws-selecionados(009) ws-selecionados(010)
+                     ws-selecionados(011) ws-selecionados(012) ws-selecionados(013) ws-selecionados(014) ws-selecionados(015) ws-selecionados(016) ws-selecionados(017) ws-selecionados(018) ws-selecionados(019) ws-selecionados(020)
+                     ws-selecionados(021) ws-selecionados(022) ws-selecionados(023) ws-selecionados(024) ws-selecionados(025) ws-selecionados(026) ws-selecionados(027) ws-selecionados(028) ws-selecionados(029) ws-selecionados(030)
+                     ws-selecionados(031) ws-selecionados(032) ws-selecionados(033) ws-selecionados(034) ws-selecionados(035) ws-selecionados(036) ws-selecionados(037) ws-selecionados(038) ws-selecionados(039) ws-selecionados(040)
+                     ws-selecionados(041) ws-selecionados(042) ws-selecionados(043) ws-selecionados(044) ws-selecionados(045) ws-selecionados(046) ws-selecionados(047) ws-selecionados(048) ws-selecionados(049) ws-selecionados(050)
+                     ws-selecionados(051) ws-selecionados(052) ws-selecionados(053) ws-selecionados(054) ws-selecionados(055) ws-selecionados(056) ws-selecionados(057) ws-selecionados(058) ws-selecionados(059) ws-selecionados(060)
+                     ws-selecionados(061) ws-selecionados(062) ws-selecionados(063) ws-selecionados(064) ws-selecionados(065) ws-selecionados(066) ws-selecionados(067) ws-selecionados(068) ws-selecionados(069) ws-selecionados(070)
+                     ws-selecionados(071) ws-selecionados(072) ws-selecionados(073) ws-selecionados(074) ws-selecionados(075) ws-selecionados(076) ws-selecionados(077) ws-selecionados(078) ws-selecionados(079) ws-selecionados(080)
+                     ws-selecionados(081) ws-selecionados(082) ws-selecionados(083) ws-selecionados(084) ws-selecionados(085) ws-selecionados(086) ws-selecionados(087) ws-selecionados(088) ws-selecionados(089) ws-selecionados(090)
+                     ws-selecionados(091) ws-selecionados(092) ws-selecionados(093) ws-selecionados(094) ws-selecionados(095) ws-selecionados(096) ws-selecionados(097) ws-selecionados(098) ws-selecionados(099) ws-selecionados(100)
 
             move spaces to f99704-registro
             initialize f99704-registro
@@ -254,13 +365,27 @@
             perform varying ws-index from 1 by 1
                     until ws-index > 100
                     move spaces to ws-campos(1) ws-campos(2) ws-campos(3) ws-campos(4)
+                                    ws-campos(5) ws-campos(6) ws-campos(7)
                     unstring ws-selecionados(ws-index) delimited by "¶" into
                              ws-campos(1) ws-campos(2) ws-campos(3) ws-campos(4)
+                             ws-campos(5) ws-campos(6) ws-campos(7)
                     if   ws-campos(1) <> spaces and <> "undefined"
                          add 1             to f99704-seq
                          move ws-campos(2) to f99704-descricao
                          move ws-campos(3) to f99704-parametros
                          move ws-campos(4) to f99704-nome-programa
+                         move zeros        to f99704-condicao-execucao
+                         if   ws-campos(5) is numeric and ws-campos(5) <> spaces
+                              move ws-campos(5)(1:1) to f99704-condicao-execucao
+                         end-if
+                         move "N"          to f99704-executa-paralelo
+                         if   ws-campos(6)(1:1) = "S"
+                              move "S"          to f99704-executa-paralelo
+                         end-if
+                         move "PDF"        to f99704-formato-saida
+                         if   ws-campos(7)(1:3) = "CSV" or "TXT"
+                              move ws-campos(7)(1:3) to f99704-formato-saida
+                         end-if
                          write f99704-registro
                          if   not ws-operacao-ok
                               call ws-PP00001X using wid-pd99704 "DL" ws-resultado-acesso
@@ -278,7 +403,11 @@
        2650-move-formulario-arquivo section.
        2650.
             move f-cod-lote       to f99704-lote
-            move f-dsc-lote       to f99704-descricao.
+            move f-dsc-lote       to f99704-descricao
+            move f-periodicidade  to f99704-periodicidade
+            move f-dia-semana     to f99704-dia-semana
+            move f-dia-mes        to f99704-dia-mes
+            move f-hora-agendada  to f99704-hora-agendada.
        2650-exit.
             exit.
 
@@ -330,6 +459,86 @@
        2710-exit.
             exit.
 
+      *>===================================================================================
+       2800-grava-historico-execucao section.
+       2800.
+            move function current-date(1:8) to ws-data-execucao-lote
+            move function current-date(9:6) to ws-hora-execucao-lote
+
+            move spaces to h99705-registro
+            initialize h99705-registro
+            move lnk-cd-empresa       to h99705-cd-empresa
+            move lnk-cd-filial        to h99705-cd-filial
+            move f-cod-lote           to h99705-lote
+            move ws-data-execucao-lote to h99705-data-execucao
+            move ws-hora-execucao-lote to h99705-hora-execucao
+            move zeros                to h99705-seq
+            move zeros                to ws-seq-primeiro-erro
+
+            perform varying ws-index from 1 by 1
+                    until ws-index > 100
+                    move spaces to ws-selecionados(ws-index)
+            end-perform
+
+            unstring f-Historico delimited by delimitador into
+                     ws-selecionados(001) ws-selecionados(002) ws-selecionados(003) ws-selecionados(004) ws-selecionados(005) ws-selecionados(006) ws-selecionados(007) ws-selecionados(008) ws-selecionados(009) ws-selecionados(010)
+                     ws-selecionados(011) ws-selecionados(012) ws-selecionados(013) ws-selecionados(014) ws-selecionados(015) ws-selecionados(016) ws-selecionados(017) ws-selecionados(018) ws-selecionados(019) ws-selecionados(020)
+                     ws-selecionados(021) ws-selecionados(022) ws-selecionados(023) ws-selecionados(024) ws-selecionados(025) ws-selecionados(026) ws-selecionados(027) ws-selecionados(028) ws-selecionados(029) ws-selecionados(030)
+                     ws-selecionados(031) ws-selecionados(032) ws-selecionados(033) ws-selecionados(034) ws-selecionados(035) ws-selecionados(036) ws-selecionados(037) ws-selecionados(038) ws-selecionados(039) ws-selecionados(040)
+                     ws-selecionados(041) ws-selecionados(042) ws-selecionados(043) ws-selecionados(044) ws-selecionados(045) ws-selecionados(046) ws-selecionados(047) ws-selecionados(048) ws-selecionados(049) ws-selecionados(050)
+                     ws-selecionados(051) ws-selecionados(052) ws-selecionados(053) ws-selecionados(054) ws-selecionados(055) ws-selecionados(056) ws-selecionados(057) ws-selecionados(058) ws-selecionados(059) ws-selecionados(060)
+                     ws-selecionados(061) ws-selecionados(062) ws-selecionados(063) ws-selecionados(064) ws-selecionados(065) ws-selecionados(066) ws-selecionados(067) ws-selecionados(068) ws-selecionados(069) ws-selecionados(070)
+                     ws-selecionados(071) ws-selecionados(072) ws-selecionados(073) ws-selecionados(074) ws-selecionados(075) ws-selecionados(076) ws-selecionados(077) ws-selecionados(078) ws-selecionados(079) ws-selecionados(080)
+                     ws-selecionados(081) ws-selecionados(082) ws-selecionados(083) ws-selecionados(084) ws-selecionados(085) ws-selecionados(086) ws-selecionados(087) ws-selecionados(088) ws-selecionados(089) ws-selecionados(090)
+                     ws-selecionados(091) ws-selecionados(092) ws-selecionados(093) ws-selecionados(094) ws-selecionados(095) ws-selecionados(096) ws-selecionados(097) ws-selecionados(098) ws-selecionados(099) ws-selecionados(100)
+
+            perform varying ws-index from 1 by 1
+                    until ws-index > 100
+                    move spaces to ws-campos-hist(1) ws-campos-hist(2)
+                                    ws-campos-hist(3) ws-campos-hist(4)
+                                    ws-campos-hist(5) ws-campos-hist(6)
+                                    ws-campos-hist(7)
+                    unstring ws-selecionados(ws-index) delimited by "¶" into
+                             ws-campos-hist(1) ws-campos-hist(2)
+                             ws-campos-hist(3) ws-campos-hist(4)
+                             ws-campos-hist(5) ws-campos-hist(6)
+                             ws-campos-hist(7)
+                    if   ws-campos-hist(1) <> spaces
+                         move function numval(ws-campos-hist(1)) to h99705-seq
+                         move ws-campos-hist(2)    to h99705-descricao
+                         move ws-campos-hist(3)    to h99705-parametros
+                         move ws-campos-hist(4)    to h99705-nome-programa
+                         move ws-campos-hist(5)    to h99705-hora-inicio
+                         move ws-campos-hist(6)    to h99705-hora-fim
+                         move ws-campos-hist(7)(1:1) to h99705-status
+                         move lnk-id-usuario       to h99705-id-usuario
+                         if   h99705-executado-com-erro
+                              and ws-seq-primeiro-erro = zeros
+                              move h99705-seq          to ws-seq-primeiro-erro
+                         end-if
+                         perform 9000-grava-h99705-linha
+                    end-if
+            end-perform
+
+            perform 2201-posiciona-registro
+            if   ws-operacao-ok
+                 move ws-seq-primeiro-erro to f99704-seq-reinicio
+                 if   ws-seq-primeiro-erro = zeros
+                      move "S" to f99704-status-ultima-execucao
+                 else
+                      move "E" to f99704-status-ultima-execucao
+                 end-if
+                 move ws-data-execucao-lote to f99704-dt-ultima-execucao
+                 move ws-hora-execucao-lote to f99704-hr-ultima-execucao
+                 rewrite f99704-registro
+                 if   not ws-operacao-ok
+                      call ws-PP00001X using wid-pd99704 "RW" ws-resultado-acesso
+                      cancel ws-PP00001X
+                 end-if
+            end-if.
+       2800-exit.
+            exit.
+
       *>===================================================================================
        2900-validacoes section.
        2900.
@@ -370,6 +579,18 @@
                     perform 2700-excluir
                 when 9
                     perform 2200-carrega-lote
+                when 11
+                    perform 2800-grava-historico-execucao
+                    if   ws-seq-primeiro-erro not equal zeros
+                         move spaces to whs-mensagem
+                         string "Lote " delimited by size,
+                                f-cod-lote delimited by size,
+                                " encerrado com falha no job " delimited by size,
+                                ws-seq-primeiro-erro delimited by size,
+                                " - verifique o histórico de execução !" delimited by size
+                                into whs-mensagem
+                         perform 8000-mensagem
+                    end-if
                 when 10
                     move 24                 to lnk-combo
                     move "Rotina"           to lnk-nome-combo
@@ -396,10 +617,295 @@
        3000-finalizacao section.
        3000.
             close   pd99704
+            close   pd99705
             perform 8000-oculta-gif.
        3000-exit.
             exit.
 
+      *>===================================================================================
+       6000-processamento-background section.
+       6000.
+            move function current-date(1:8) to ws-data-sistema-aaaammdd
+            move function current-date(9:4) to ws-hora-sistema-hhmm
+            move ws-data-sistema-aaaammdd(7:2) to ws-dia-sistema
+            divide function integer-of-date(ws-data-sistema-aaaammdd)
+                   by 7 giving wx-index-1 remainder wx-index-2
+            add 1 to wx-index-2 giving ws-dia-semana-sistema
+
+            move spaces                 to f99704-registro
+            initialize                  f99704-registro
+            move lnk-cd-empresa         to f99704-cd-empresa
+            move lnk-cd-filial          to f99704-cd-filial
+            perform 9000-str-pd99704-nlss
+            perform 9000-ler-pd99704-nex
+            perform until
+                    not ws-operacao-ok
+                    or  f99704-cd-empresa not equal lnk-cd-empresa
+                    or  f99704-cd-filial  not equal lnk-cd-filial
+                    if   f99704-codigo-registro = 0
+                         and f99704-periodicidade not = space
+                         perform 6100-verifica-agendamento-devido
+                         if   ws-lote-devido
+                              perform 6200-executar-lote-agendado
+                         end-if
+                    end-if
+                    perform 9000-ler-pd99704-nex
+            end-perform.
+       6000-exit.
+            exit.
+
+      *>===================================================================================
+       6100-verifica-agendamento-devido section.
+       6100.
+            move "N" to ws-situacao-agendamento
+
+            if   f99704-dt-ultima-execucao not equal ws-data-sistema-aaaammdd
+                 and f99704-hora-agendada <= ws-hora-sistema-hhmm
+                 evaluate true
+                     when f99704-diaria
+                          move "S" to ws-situacao-agendamento
+                     when f99704-semanal
+                          if   f99704-dia-semana = ws-dia-semana-sistema
+                               move "S" to ws-situacao-agendamento
+                          end-if
+                     when f99704-mensal
+                          if   f99704-dia-mes = ws-dia-sistema
+                               move "S" to ws-situacao-agendamento
+                          end-if
+                 end-evaluate
+            end-if.
+       6100-exit.
+            exit.
+
+      *>===================================================================================
+       6200-executar-lote-agendado section.
+       6200.
+            move f99704-cd-empresa      to h99705-cd-empresa
+            move f99704-cd-filial       to h99705-cd-filial
+            move f99704-lote            to h99705-lote
+
+            move "S"                    to ws-status-lote-batch
+            move "S"                    to ws-status-job-anterior
+            move zeros                  to ws-seq-hist-batch
+            move zeros                  to ws-seq-primeiro-erro
+
+            move spaces                 to f99704-registro
+            initialize                  f99704-registro
+            move h99705-cd-empresa      to f99704-cd-empresa
+            move h99705-cd-filial       to f99704-cd-filial
+            move h99705-lote            to f99704-lote
+            move 1                      to f99704-codigo-registro
+            move zeros                  to f99704-seq
+            perform 9000-str-pd99704-nlss
+            perform 9000-ler-pd99704-nex
+            perform until
+                    not ws-operacao-ok
+                    or  f99704-cd-empresa      not equal h99705-cd-empresa
+                    or  f99704-cd-filial       not equal h99705-cd-filial
+                    or  f99704-lote            not equal h99705-lote
+                    or  f99704-codigo-registro not equal 1
+                        perform 6210-executar-job-agendado
+                        perform 9000-ler-pd99704-nex
+            end-perform
+
+            perform 2201-posiciona-registro-agendamento
+            perform 6110-calcula-proxima-execucao
+            move ws-data-sistema-aaaammdd to f99704-dt-ultima-execucao
+            move ws-hora-sistema-hhmm     to f99704-hr-ultima-execucao
+            move ws-seq-primeiro-erro     to f99704-seq-reinicio
+            if   ws-lote-batch-ok
+                 move "S"                 to f99704-status-ultima-execucao
+            else
+                 move "E"                 to f99704-status-ultima-execucao
+            end-if
+            rewrite f99704-registro
+            if   not ws-operacao-ok
+                 call ws-PP00001X using wid-pd99704 "RW" ws-resultado-acesso
+                 cancel ws-PP00001X
+            end-if.
+       6200-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Execução de um job do Lote agendado, com condição de execução e histórico.
+      *>    Obs.: não há, nesta instalação, um mecanismo de disparo de processo em
+      *>    segundo plano no nível do sistema operacional - jobs marcados para
+      *>    "executar em paralelo" são executados sequencialmente aqui, mas não
+      *>    encadeiam a condição do job seguinte à sua própria (o "job anterior",
+      *>    para efeito de condicao-execucao, continua sendo o último job executado
+      *>    fora de um grupo paralelo, como faz a tela interativa via iframes).
+      *>===================================================================================
+       6210-executar-job-agendado section.
+       6210.
+            evaluate true
+                when f99704-se-anterior-ok
+                     if   ws-job-anterior-ok
+                          move "S"          to ws-executa-job-atual
+                     else
+                          move "N"          to ws-executa-job-atual
+                     end-if
+                when f99704-se-anterior-erro
+                     if   ws-job-anterior-erro
+                          move "S"          to ws-executa-job-atual
+                     else
+                          move "N"          to ws-executa-job-atual
+                     end-if
+                when other
+                     move "S"              to ws-executa-job-atual
+            end-evaluate
+
+            add 1                          to ws-seq-hist-batch
+            move zeros                     to h99705-data-execucao h99705-hora-execucao
+            move function current-date(1:8) to h99705-data-execucao
+            move function current-date(9:6) to h99705-hora-execucao
+            move ws-seq-hist-batch         to h99705-seq
+            move f99704-descricao          to h99705-descricao
+            move f99704-parametros         to h99705-parametros
+            move f99704-nome-programa      to h99705-nome-programa
+            move lnk-id-usuario            to h99705-id-usuario
+
+            if   ws-executa-job-atual not = "S"
+                 move function current-date(9:6) to h99705-hora-inicio
+                 move h99705-hora-inicio    to h99705-hora-fim
+                 move "P"                   to h99705-status
+                 perform 9000-grava-h99705-linha
+            else
+                 move function current-date(9:6) to h99705-hora-inicio
+                 move f99704-formato-saida       to lnk-formato-saida
+                 call f99704-nome-programa using lnk-par
+                 cancel f99704-nome-programa
+                 move function current-date(9:6) to h99705-hora-fim
+                 if   lnk-com-erro
+                      move "E"              to h99705-status
+                      move "E"              to ws-status-lote-batch
+                      if   ws-seq-primeiro-erro = zeros
+                           move h99705-seq       to ws-seq-primeiro-erro
+                      end-if
+                 else
+                      move "S"              to h99705-status
+                 end-if
+                 if   not f99704-em-paralelo
+                      move h99705-status    to ws-status-job-anterior
+                 end-if
+                 perform 9000-grava-h99705-linha
+            end-if.
+       6210-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Próxima execução do Lote, a partir da periodicidade do agendamento.
+      *>===================================================================================
+       6110-calcula-proxima-execucao section.
+       6110.
+            move zeros                     to ws-integer-proximo
+            evaluate true
+                when f99704-diaria
+                     compute ws-integer-proximo =
+                             function integer-of-date(ws-data-sistema-aaaammdd) + 1
+                when f99704-semanal
+                     compute ws-dif-dias-proximo =
+                             f99704-dia-semana - ws-dia-semana-sistema
+                     if   ws-dif-dias-proximo <= 0
+                          add 7               to ws-dif-dias-proximo
+                     end-if
+                     compute ws-integer-proximo =
+                             function integer-of-date(ws-data-sistema-aaaammdd)
+                             + ws-dif-dias-proximo
+                when f99704-mensal
+                     move ws-data-sistema-aaaammdd(1:4) to ws-ano-proximo
+                     move ws-data-sistema-aaaammdd(5:2) to ws-mes-proximo
+                     add 1                   to ws-mes-proximo
+                     if   ws-mes-proximo > 12
+                          move 1              to ws-mes-proximo
+                          add 1               to ws-ano-proximo
+                     end-if
+                     compute ws-integer-proximo =
+                             function integer-of-date(
+                                (ws-ano-proximo * 10000) + (ws-mes-proximo * 100) + 1)
+                             + f99704-dia-mes - 1
+            end-evaluate
+            if   ws-integer-proximo not = zeros
+                 move function date-of-integer(ws-integer-proximo)
+                                             to f99704-dt-proxima-execucao
+            end-if.
+       6110-exit.
+            exit.
+
+      *>===================================================================================
+       2201-posiciona-registro-agendamento section.
+       2201.
+            move spaces                 to f99704-registro
+            initialize                  f99704-registro
+            move h99705-cd-empresa      to f99704-cd-empresa
+            move h99705-cd-filial       to f99704-cd-filial
+            move h99705-lote            to f99704-lote
+            move zeros                  to f99704-codigo-registro
+            move zeros                  to f99704-seq
+            perform 9000-ler-pd99704-ran.
+       2201-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Grava uma linha do Histórico de Execução (h99705-registro já preenchido) e,
+      *>    se o status gravado for de erro, registra a falha no arquivo de notificação.
+      *>===================================================================================
+       9000-grava-h99705-linha section.
+       9000.
+            write h99705-registro
+            if   not ws-operacao-ok
+                 call ws-PP00001X using wid-pd99705 "WR" ws-resultado-acesso
+                 cancel ws-PP00001X
+            end-if
+            if   h99705-executado-com-erro
+                 perform 9000-grava-lote-notif
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+      *>    Notificação de falha na execução de Lotes (trilha durável, visível à operação,
+      *>    independente da tela interativa - também cobre o caminho de execução em
+      *>    segundo plano, que não tem alerta de tela para o usuário reagir).
+      *>===================================================================================
+       9000-abre-lote-notif section.
+       9000.
+            move spaces                 to wid-lote-notif
+            string lnk-dtbpath delimited by " ",
+                   "/../tmp/work/lotenotif_" lnk-data-cpu ".txt"
+                   into wid-lote-notif
+            open extend lote-notif
+            if   not ws-lote-notif-ok
+                 open output lote-notif
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-fecha-lote-notif section.
+       9000.
+            close lote-notif.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-grava-lote-notif section.
+       9000.
+            perform 9000-abre-lote-notif
+            move spaces                 to nt-linha-notif
+            string h99705-data-execucao delimited by size, ";",
+                   h99705-hora-execucao delimited by size, ";",
+                   h99705-cd-empresa delimited by size, "/",
+                   h99705-cd-filial delimited by size, ";",
+                   h99705-lote delimited by size, ";",
+                   h99705-seq delimited by size, ";",
+                   h99705-nome-programa delimited by " ", ";",
+                   "Falha na execução do job" delimited by size
+                   into nt-linha-notif
+            write nt-linha-notif
+            perform 9000-fecha-lote-notif.
+       9000-exit.
+            exit.
+
       *>-----------------------------------------------------------------------------------
       *>                                        HTML
       *>-----------------------------------------------------------------------------------
@@ -417,6 +923,9 @@
                    arrayJob[1] = new Array();    //Nome job
                    arrayJob[2] = new Array();    //configuracao
                    arrayJob[3] = new Array();    //Nome do programa a ser executado
+                   arrayJob[4] = new Array();    //Condição de execução (0-incondicional,1-se anterior ok,2-se anterior com erro)
+                   arrayJob[5] = new Array();    //Executa em paralelo com o job anterior (S/N)
+                   arrayJob[6] = new Array();    //Formato de saída (PDF/CSV/TXT)
                    var indexJob=0;
                    var seqJob=1;
 
@@ -427,6 +936,9 @@
                            arrayJob[1][i] = '';
                            arrayJob[2][i] = '';
                            arrayJob[3][i] = '';
+                           arrayJob[4][i] = '';
+                           arrayJob[5][i] = '';
+                           arrayJob[6][i] = '';
                        }
                        indexJob=0;
                        seqJob=1;
@@ -451,6 +963,12 @@
                            document.all.BotExcluir.disabled = false;
                        }
                    }
+                   function MontaAgendamento(){
+                       var periodicidade = document.all.periodicidade.value;
+                       document.all.diaSemana.disabled = ( periodicidade != 'S' );
+                       document.all.diaMes.disabled    = ( periodicidade != 'M' );
+                       document.all.horaAgendada.disabled = ( periodicidade == '' );
+                   }
                    function Salvar(){
                        if( document.all.lote.value == 0 ) {
                           alert( 'Código da Rotina Inválido !' );
@@ -467,7 +985,7 @@
 
                        var Selecionados='';
                        for( var i=0; i < indexJob; i++ ) {
-                           Selecionados = Selecionados + arrayJob [0][i] + "¶" + arrayJob [1][i] + "¶" + arrayJob [2][i] + "¶" + arrayJob [3][i] + ":delimitador";
+                           Selecionados = Selecionados + arrayJob [0][i] + "¶" + arrayJob [1][i] + "¶" + arrayJob [2][i] + "¶" + arrayJob [3][i] + "¶" + arrayJob [4][i] + "¶" + arrayJob [5][i] + "¶" + arrayJob [6][i] + ":delimitador";
                        }
                        document.all.hSelecionados.value = Selecionados;
                        document.all.opcao.value = 6;
@@ -485,6 +1003,9 @@
                            arrayJob[1][i] = myCampos[1];
                            arrayJob[2][i] = myCampos[2];
                            arrayJob[3][i] = myCampos[3];
+                           arrayJob[4][i] = myCampos[4] ? myCampos[4] : '0';
+                           arrayJob[5][i] = myCampos[5] ? myCampos[5] : 'N';
+                           arrayJob[6][i] = myCampos[6] ? myCampos[6] : 'PDF';
                            seqJob = parseInt(arrayJob[0][i],10) + 1;
                            indexJob = i +1;
                        }
@@ -518,10 +1039,27 @@
                                    return false;
                                 }
                            }
+                           var condicao = '0';
+                           if( indexJob > 0 ){
+                               condicao = prompt( 'Condição de execução (0-Incondicional, 1-Se job anterior OK, 2-Se job anterior com erro)', '0' );
+                               if( condicao == null || (condicao != '0' && condicao != '1' && condicao != '2') ){ condicao = '0'; }
+                           }
+                           var paralelo = 'N';
+                           if( indexJob > 0 ){
+                               paralelo = confirm( 'Executar este job em paralelo com o anterior ?' ) ? 'S' : 'N';
+                           }
+                           var formato = prompt( 'Formato de saída (PDF, CSV ou TXT)', 'PDF' );
+                           if( formato == null ){ formato = 'PDF'; }
+                           formato = formato.toUpperCase();
+                           if( formato != 'PDF' && formato != 'CSV' && formato != 'TXT' ){ formato = 'PDF'; }
+
                            arrayJob [0][indexJob] = seqJob;
                            arrayJob [1][indexJob] = nomeJob;
                            arrayJob [2][indexJob] = ret;
                            arrayJob [3][indexJob] = document.all.Relatorios.value;
+                           arrayJob [4][indexJob] = condicao;
+                           arrayJob [5][indexJob] = paralelo;
+                           arrayJob [6][indexJob] = formato;
                            indexJob++;
                            seqJob++;
 
@@ -658,6 +1196,9 @@
                              arrayJob[1][i] = '';
                              arrayJob[2][i] = '';
                              arrayJob[3][i] = '';
+                             arrayJob[4][i] = '';
+                             arrayJob[5][i] = '';
+                             arrayJob[6][i] = '';
                              document.all.Selecionados.remove( nIndice );
                              document.all.BotExecutar.disabled = true;
                              break;
@@ -711,6 +1252,27 @@
                      <TD class=titulocampo>Descrição
                      <TD nowrap colspan=4>&nbsp;<input name=dscLote size=40 maxlength=40 value="" class="campo">
 
+                  <TR>
+                     <TD class=titulocampo>Agendamento
+                     <TD nowrap colspan=4>&nbsp;
+                         <SELECT name=periodicidade class="campo" onChange="MontaAgendamento();">
+                             <OPTION value=""> Sem Agendamento
+                             <OPTION value="D">Diária
+                             <OPTION value="S">Semanal
+                             <OPTION value="M">Mensal
+                         </SELECT>&nbsp;
+                         <SELECT name=diaSemana class="campo">
+                             <OPTION value="1">Domingo
+                             <OPTION value="2">Segunda
+                             <OPTION value="3">Terça
+                             <OPTION value="4">Quarta
+                             <OPTION value="5">Quinta
+                             <OPTION value="6">Sexta
+                             <OPTION value="7">Sábado
+                         </SELECT>&nbsp;
+                         Dia&nbsp;<input name=diaMes size=2 maxlength=2 value="" class="campo">&nbsp;
+                         Hora&nbsp;<input name=horaAgendada size=4 maxlength=4 value="" class="campo">
+
                   <TR>
                      <TD nowrap colspan=5>&nbsp;
                   <TR>
@@ -741,13 +1303,77 @@
             perform 8000-botoes-padroes
             exec html
             <script>
-             document.all.DivBtReservado.innerHTML = '<BUTTON name=BotExecutar AccessKEY="E" onClick="Executa();" class="botao" disabled> <LABEL><U>E</U>xecutar</LABEL></BUTTON>';
+             document.all.DivBtReservado.innerHTML = '<BUTTON name=BotExecutar AccessKEY="E" onClick="Executa();" class="botao" disabled> <LABEL><U>E</U>xecutar</LABEL></BUTTON>' +
+                                                       '<BUTTON name=BotPainel   AccessKEY="P" onClick="AbrePainel();" class="botao"> <LABEL><U>P</U>ainel</LABEL></BUTTON>';
             </script>
             end-exec
             perform 2001-carrega-tela-inicial.
        8000-exit.
             exit.
 
+      *>===================================================================================
+      *>    Painel Operacional - resumo de todos os Lotes da Empresa/Filial
+      *>===================================================================================
+       8000-tela-painel section.
+       8000.
+            inspect f-Painel replacing all '"' by "'"
+            exec html
+               <TABLE width=100% border=0>
+                  <TR>
+                     <TD>
+               <TABLE rules=none width=100% :tabela-padrao border=0>
+                  <TR>
+                     <TD class=titulocampo colspan=6>Painel Operacional - Todos os Lotes
+                  <TR>
+                     <TD class=titulocampo width=10%>Lote
+                     <TD class=titulocampo width=30%>Descrição
+                     <TD class=titulocampo width=15%>Agendamento
+                     <TD class=titulocampo width=10%>Situação
+                     <TD class=titulocampo width=17%>Última Execução
+                     <TD class=titulocampo width=18%>Próxima Execução
+                  <TR>
+                     <TD colspan=6><div id=divPainel></div>
+               </TABLE>
+               </TABLE>
+               <input type=hidden name=hPainel value=":f-Painel">
+               <BUTTON name=BotVoltar accessKEY="V" class=botao onClick="VoltaPainel();"><LABEL><U>V</U>oltar</LABEL></BUTTON>
+               <script>
+                   function SituacaoPainel( sit ) {
+                       if( sit == 'S' ) { return 'OK'; }
+                       if( sit == 'E' ) { return 'Erro'; }
+                       return 'Nunca Executado';
+                   }
+                   function FormataDataPainel( data ) {
+                       if( !data || data == '0' || data == '00000000' ) { return '-'; }
+                       return data.substr(6,2) + '/' + data.substr(4,2) + '/' + data.substr(0,4);
+                   }
+                   function MontaPainel() {
+                       var linha  = document.all.hPainel.value.split( ':delimitador' );
+                       var html = '<table rules=all width=100% border=0>';
+                       for( var i=0; i < linha.length - 1; i++ ) {
+                           var campo = linha[i].split( '¶' );
+                           html = html + '<tr>' +
+                                  '<td>' + campo[0] + '<td>' + campo[1] + '<td>' + campo[2] +
+                                  '<td>' + SituacaoPainel( campo[3] ) +
+                                  '<td>' + FormataDataPainel( campo[4] ) +
+                                  '<td>' + FormataDataPainel( campo[6] ) + '</tr>';
+                       }
+                       html = html + '</table>';
+                       document.all.divPainel.innerHTML = html;
+                   }
+                   function AbrePainel() {
+                       document.all.opcao.value = 2;
+                       document.form1.submit();
+                   }
+                   function VoltaPainel() {
+                       document.all.opcao.value = 0;
+                       document.form1.submit();
+                   }
+                   MontaPainel();
+               </script>
+            end-exec.
+       8000-exit.
+            exit.
 
       *>===================================================================================
        8000-scripts-tela-execucao section.
@@ -759,18 +1385,28 @@
                    arrayJob[1] = new Array();    //Nome job
                    arrayJob[2] = new Array();    //configuracao
                    arrayJob[3] = new Array();    //Nome do programa a ser executado
+                   arrayJob[4] = new Array();    //Condição de execução (0-incondicional,1-se anterior ok,2-se anterior com erro)
+                   arrayJob[5] = new Array();    //Executa em paralelo com o job anterior (S/N)
+                   arrayJob[6] = new Array();    //Formato de saída (PDF/CSV/TXT)
                    indexJob=0;
                    seqJob=0;
+                   var historico='';
+                   var statusAnterior='S';
+                   var pendentesParalelo=0;
 
-                   function CarregaLote(exec_procedure){
+                   function CarregaLote(exec_procedure, seqInicial){
                        for (var i=0; i < seqJob; i++) {
                            arrayJob[0][i] = '';
                            arrayJob[1][i] = '';
                            arrayJob[2][i] = '';
                            arrayJob[3][i] = '';
+                           arrayJob[4][i] = '';
+                           arrayJob[5][i] = '';
+                           arrayJob[6][i] = '';
                        }
+                       statusAnterior='S';
                        indexJob=0;
-                       seqJob=1;
+                       seqJob = ( seqInicial > 0 ) ? seqInicial : 1;
                        MostraArray();
                        document.all.opcao.value = 9;
                        document.all.executa.value = exec_procedure;
@@ -790,6 +1426,10 @@
                            arrayJob[1][i] = myCampos[1];
                            arrayJob[2][i] = myCampos[2];
                            arrayJob[3][i] = myCampos[3];
+                           arrayJob[4][i] = myCampos[4] ? myCampos[4] : '0';
+                           arrayJob[5][i] = myCampos[5] ? myCampos[5] : 'N';
+                           arrayJob[6][i] = myCampos[6] ? myCampos[6] : 'PDF';
+                           seqJob = parseInt(arrayJob[0][i],10) + 1;
                            indexJob = i +1;
                        }
                        if( isNaN(indexJob) ){indexJob = 0;}
@@ -822,19 +1462,15 @@
                       var s = "";
                       var aux = "";
                       var d = new Date();
-                      var c = ":";
                       d = new Date();
                       aux = d.getHours();
                       if( aux < 10) {aux =  "0" + aux;}
-                      s += aux + c;
+                      s += aux;
                       aux = d.getMinutes();
                       if( aux < 10) {aux =  "0" + aux;}
-                      s += aux + c;
+                      s += aux;
                       aux = d.getSeconds();
                       if( aux < 10) {aux =  "0" + aux;}
-                      s += aux + c;
-                      aux = d.getMilliseconds();
-                      if( aux < 10) {aux =  "0" + aux;}
                       s += aux;
                       return s;
                    }
@@ -843,28 +1479,142 @@
                        document.all.imgWait.style.display = '';
                        document.all.Rotina.disabled = true;
                        document.all.botExecutar.disabled = true;
+                       document.all.botReiniciar.disabled = true;
+                       historico='';
                        CarregaLote('Executa();');
                    }
 
+                   function IniciarMacroReinicio(){
+                       document.all.imgWait.style.display = '';
+                       document.all.Rotina.disabled = true;
+                       document.all.botExecutar.disabled = true;
+                       document.all.botReiniciar.disabled = true;
+                       historico='';
+                       CarregaLote('Executa();', parseInt(document.all.seqReinicio.value,10));
+                   }
+
+                   function RegistraHistorico( seq, horaIni, horaFim, status ){
+                      historico = historico + seq + "¶" + arrayJob[1][seq-1] + "¶" + arrayJob[2][seq-1] + "¶" + arrayJob[3][seq-1] + "¶" + horaIni + "¶" + horaFim + "¶" + status + ":delimitador";
+                   }
+
+                   function GravaHistoricoExecucao(){
+                      document.all.hHistorico.value = historico;
+                      document.all.opcao.value = 11;
+                      document.all.executa.value = '';
+                      EnviarFormulario();
+                   }
+
+                   function CriaIframeParalelo( seq ){
+                      var ifr = document.getElementById( 'iframeP' + seq );
+                      if( !ifr ){
+                          ifr = document.createElement( 'iframe' );
+                          ifr.id = 'iframeP' + seq;
+                          ifr.src = '';
+                          document.all.framesParalelos.appendChild( ifr );
+                      }
+                      return ifr;
+                   }
+
+                   function VerificaStatusExecucaoFrame( ifr ){
+                      try {
+                         var docFrame = ifr.contentWindow.document;
+                         var elStatus = docFrame.getElementById( 'statusExecucao' );
+                         if( elStatus ) { return ( elStatus.value == 'E' ) ? 'E' : 'S'; }
+                      }
+                      catch(e){
+                      }
+                      return '';
+                   }
+
+                   function NotificaFalhaJob( nome ){
+                      alert( 'Falha na execução do job [' + nome + '] - o lote prossegue conforme a condição de execução configurada para os próximos jobs.' );
+                   }
+
+                   function ExecutaParalelo( seq ){
+                      var ifr = CriaIframeParalelo( seq );
+                      document.all('tempoini' + parseInt(seq + 1)).innerHTML = now();
+                      document.all('rot' + parseInt(seq + 1)).disabled = false;
+                      document.all('rot' + parseInt(seq + 1)).checked = true;
+                      pendentesParalelo++;
+                      ifr.src = ':ws-href-pesquisa' + '&call=' + arrayJob[3][seq] + '&SubSessionID=' + getNewSessionID() + "&sm=1&opcao=1&opcaorelat=4&formatosaida=" + arrayJob[6][seq] + "&" + arrayJob [2][seq];
+                      var timerParalelo = setInterval( function(){
+                          var statusJob = VerificaStatusExecucaoFrame( ifr );
+                          if( statusJob == '' ){ return; }
+                          clearInterval( timerParalelo );
+                          document.all('tempofim' + parseInt(seq + 1)).innerHTML = now();
+                          RegistraHistorico( seq + 1, document.all('tempoini' + parseInt(seq + 1)).innerHTML, document.all('tempofim' + parseInt(seq + 1)).innerHTML, statusJob );
+                          if( statusJob == 'E' ){ NotificaFalhaJob( arrayJob[1][seq] ); }
+                          pendentesParalelo--;
+                      }, 500 );
+                   }
+
+                   function AguardaParalelosEFinaliza(){
+                      if( pendentesParalelo > 0 ){
+                         setTimeout( 'AguardaParalelosEFinaliza();', 500 );
+                         return;
+                      }
+                      seqJob=0;
+                      document.all.iframe1.src = '';
+                      document.all.Rotina.disabled = false;
+                      document.all.botExecutar.disabled = false;
+                      document.all.botReiniciar.disabled = false;
+                      document.all.imgWait.style.display = 'none';
+                      GravaHistoricoExecucao();
+                   }
+
+                   function VerificaStatusExecucao(){
+                      var status = 'S';
+                      try {
+                         var docFrame  = document.all.iframe1.contentWindow.document;
+                         var elStatus  = docFrame.getElementById( 'statusExecucao' );
+                         if( elStatus && elStatus.value == 'E' ) { status = 'E'; }
+                      }
+                      catch(e){
+                      }
+                      return status;
+                   }
+
                    function Executa(){
                       if( seqJob < indexJob ){
                          try {
                           document.all('tempofim' + parseInt(seqJob)).innerHTML = now();
+                          statusAnterior = VerificaStatusExecucao();
+                          RegistraHistorico( seqJob, document.all('tempoini' + parseInt(seqJob)).innerHTML, document.all('tempofim' + parseInt(seqJob)).innerHTML, statusAnterior );
+                          if( statusAnterior == 'E' ){ NotificaFalhaJob( arrayJob[1][seqJob-1] ); }
                          }
                          catch(e){
                          }
+
+                         if( ( arrayJob[4][seqJob] == '1' && statusAnterior == 'E' ) ||
+                             ( arrayJob[4][seqJob] == '2' && statusAnterior != 'E' ) ){
+                            RegistraHistorico( seqJob + 1, now(), now(), 'P' );
+                            seqJob++;
+                            Executa();
+                            return;
+                         }
+
+                         if( arrayJob[5][seqJob] == 'S' ){
+                            ExecutaParalelo( seqJob );
+                            seqJob++;
+                            Executa();
+                            return;
+                         }
+
                          document.all('tempoini' + parseInt(seqJob + 1)).innerHTML = now();
                          document.all('rot' + parseInt(seqJob + 1)).disabled = false;
                          document.all('rot' + parseInt(seqJob + 1)).checked = true;
-                         document.all.iframe1.src = ':ws-href-pesquisa' + '&call=' + arrayJob[3][seqJob] + '&SubSessionID=' + getNewSessionID() + "&sm=1&opcao=1&opcaorelat=4&" + arrayJob [2][seqJob];
+                         document.all.iframe1.src = ':ws-href-pesquisa' + '&call=' + arrayJob[3][seqJob] + '&SubSessionID=' + getNewSessionID() + "&sm=1&opcao=1&opcaorelat=4&formatosaida=" + arrayJob[6][seqJob] + "&" + arrayJob [2][seqJob];
                          seqJob++;}
                       else{
-                         document.all('tempofim' + parseInt(seqJob)).innerHTML = now();
-                         seqJob=0;
-                         document.all.iframe1.src = '';
-                         document.all.Rotina.disabled = false;
-                         document.all.botExecutar.disabled = false;
-                         document.all.imgWait.style.display = 'none';
+                         try {
+                            document.all('tempofim' + parseInt(seqJob)).innerHTML = now();
+                            statusAnterior = VerificaStatusExecucao();
+                            RegistraHistorico( seqJob, document.all('tempoini' + parseInt(seqJob)).innerHTML, document.all('tempofim' + parseInt(seqJob)).innerHTML, statusAnterior );
+                            if( statusAnterior == 'E' ){ NotificaFalhaJob( arrayJob[1][seqJob-1] ); }
+                         }
+                         catch(e){
+                         }
+                         AguardaParalelosEFinaliza();
                       }
 
                    }
@@ -888,19 +1638,23 @@
                     <TD class=titulocampo width=10%>Rotina
                     <TD class=titulocampo width=100%><div align=left><SELECT name=Rotina disabled style="width=300" onChange="CarregaLote('');" onKeyDown="DigitaCombo( this );"></SELECT>
                     &nbsp;<button name=botExecutar accessKey="E" class=botao onclick="IniciarMacro(); "><label><U>E</U>xecutar</label></button>
+                    &nbsp;<button name=botReiniciar accessKey="R" class=botao style="display:none" onclick="IniciarMacroReinicio(); "><label><U>R</U>einiciar do Job :f-seq-reinicio</label></button>
                     <div style="display:none"><button name=botExecutarNext accessKey="E" class=botao onclick="Executa(); "><label><U>E</U>xecutar Mesmo</label></button></div></div>
                </TABLE>
                <BR><br>
                   <div style="display:none">
                     <iframe id=iframe1 src="">
                     </iframe>
+                    <div id=framesParalelos></div>
                   </div>
                   <div id=mostra></div>
 
                </TABLE>
              <input type=hidden name=hSelecionados value=":f-Selecionados">
+             <input type=hidden name=hHistorico value=''>
              <input type=hidden name=lote value=''>
              <input type=hidden name=executa value=''>
+             <input type=hidden name=seqReinicio value=":f-seq-reinicio">
              <!--
              <input type=hidden name=frame value=0>
              -->
@@ -909,6 +1663,10 @@
             exec html
               <script>
                Destripa();
+               if( parseInt(document.all.seqReinicio.value,10) > 0 ) {
+                   document.all.botReiniciar.style.display = '';
+                   seqJob = parseInt(document.all.seqReinicio.value,10);
+               }
               </script>
             end-exec.
        8000-exit.
@@ -926,6 +1684,10 @@
                         try {
                          :objs-rotina ( 'lote' ).value = ':f-cod-lote';
                          :objs-rotina ( 'dscLote' ).value = ":f-dsc-lote";
+                         :objs-rotina ( 'periodicidade' ).value = ':f-periodicidade';
+                         :objs-rotina ( 'diaSemana' ).value = ':f-dia-semana';
+                         :objs-rotina ( 'diaMes' ).value = ':f-dia-mes';
+                         :objs-rotina ( 'horaAgendada' ).value = ':f-hora-agendada';
                          :objs-rotina ( 'BotSalvar' ).disabled = false;
                          :objs-rotina ( 'BotExcluir' ).disabled = false;
                         }
@@ -1021,4 +1783,5 @@
       *>Leituras
 
        copy PCL99704.CPY.               *> Spooling Manager
+       copy PCL99705.CPY.               *> Histórico de Execução de Lotes
 
