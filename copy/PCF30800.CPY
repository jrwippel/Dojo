@@ -0,0 +1,15 @@
+      *>===================================================================================
+      *> PD30800 - Usuário-Perfil - Layout do Registro
+      *>===================================================================================
+       fd  pd30800
+           label record is standard.
+       01  f30800-usuario-perfil.
+           03  f30800-chave.
+               05  f30800-id-usuario       pic x(10).
+               05  f30800-cd-empresa       pic 9(03).
+               05  f30800-cd-filial        pic 9(04).
+               05  f30800-cd-sistema       pic 9(10).
+               05  f30800-cd-perfil        pic 9(04).
+           03  f30800-perfil-normal-ind    pic x(01).
+               88  f30800-perfil-normal        value "S".
+           03  filler                      pic x(50).
