@@ -0,0 +1,119 @@
+      *>===================================================================================
+      *> Rotinas Padrões de Tela (Cabeçalho / Controles / Mensagens)
+      *>===================================================================================
+       8000-cabecalho-padrao section.
+       8000.
+            perform 9000-controle-de-datas
+            exec html
+               <!-- cabeçalho padrão de tela -->
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-mensagem section.
+       8000.
+            exec html
+               <script>
+                  alert( ":whs-mensagem" );
+               </script>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-oculta-gif section.
+       8000.
+            exec html
+               <script>
+                  if( document.all.imgWait ) { document.all.imgWait.style.display = 'none'; }
+               </script>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-botoes-padroes section.
+       8000.
+            exec html
+               <div id=DivBtReservado></div>
+               <BUTTON name=BotSalvar    accessKEY="S" class=botao disabled onClick="Salvar();"><LABEL><U>S</U>alvar</LABEL></BUTTON>
+               <BUTTON name=BotCancelar  accessKEY="C" class=botao          onClick="HabilitaCodigo('Cancelar');"><LABEL><U>C</U>ancelar</LABEL></BUTTON>
+               <BUTTON name=BotExcluir   accessKEY="X" class=botao disabled onClick="Excluir();"><LABEL>E<U>x</U>cluir</LABEL></BUTTON>
+            end-exec.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-fecha-janela-rotina section.
+       8000.
+            perform 8000-mensagem
+            exec html
+               <script>
+                  window.close();
+               </script>
+            end-exec
+            perform 3000-finalizacao
+            exit program.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8000-finaliza-controle section.
+       8000.
+            if   lnk-com-erro
+                 exec html
+                    <!-- end program -->
+                    <input type=hidden id=statusExecucao value="E">
+                 end-exec
+            else
+                 exec html
+                    <!-- end program -->
+                    <input type=hidden id=statusExecucao value="S">
+                 end-exec
+            end-if.
+       8000-exit.
+            exit.
+
+      *>===================================================================================
+       8100-limpa-tela section.
+       8100.
+            move spaces to whs-mensagem
+            exec html
+               <script>
+                  document.form1.reset();
+               </script>
+            end-exec.
+       8100-exit.
+            exit.
+
+      *>===================================================================================
+       8100-controles-iniciais section.
+       8100.
+            exec html
+               <script>
+                  if( document.all( ":ws-nome-objeto" ) ) { document.all( ":ws-nome-objeto" ).focus(); }
+               </script>
+            end-exec.
+       8100-exit.
+            exit.
+
+      *>===================================================================================
+       8100-controle-oculto section.
+       8100.
+            exec html
+               <input type=hidden name=href-oculto value=":ws-controle-oculto">
+            end-exec.
+       8100-exit.
+            exit.
+
+      *>===================================================================================
+       2001-carrega-tela-inicial section.
+       2001.
+            exec html
+               <script>
+                  document.all.lote.focus();
+               </script>
+            end-exec.
+       2001-exit.
+            exit.
