@@ -0,0 +1,29 @@
+      *>===================================================================================
+      *> PCL26800 - Leitura/Abertura de Empresa Corporativa (PD26800)
+      *>===================================================================================
+       9000-abrir-i-pd26800 section.
+       9000.
+            move spaces                 to wid-pd26800
+            string lnk-dtbpath delimited by " "
+                   "/EFD268.CAD" delimited by size
+                   into wid-pd26800
+            open input pd26800.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd26800-ngtr section.
+       9000.
+            start pd26800 key is not greater f26800-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd26800-pre section.
+       9000.
+            read pd26800 previous record.
+       9000-exit.
+            exit.
