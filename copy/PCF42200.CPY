@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *> PD42200 - Interface 2V - Layout do Registro
+      *>===================================================================================
+       fd  pd42200
+           label record is standard.
+       01  f42200-recebimento-2v.
+           03  f42200-chave.
+               05  f42200-cd-empresa       pic 9(03).
+               05  f42200-cd-filial        pic 9(04).
+           03  f42200-mapas occurs 10.
+               05  f42200-dt-retencao          pic 9(08).
+               05  filler redefines f42200-dt-retencao.
+                   07  f42200-dt-retencao-ano  pic 9(04).
+                   07  f42200-dt-retencao-mes  pic 9(02).
+                   07  f42200-dt-retencao-dia  pic 9(02).
+               05  f42200-qt-mapas-pendentes   pic 9(03).
