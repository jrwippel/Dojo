@@ -0,0 +1,40 @@
+      *>===================================================================================
+      *> PD99704 - Rotinas de Leitura
+      *>===================================================================================
+       9000-abrir-io-pd99704 section.
+       9000.
+            open i-o pd99704.
+            if  ws-arquivo-inexistente
+                open output pd99704
+                close       pd99704
+                open i-o    pd99704
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd99704-nlss section.
+       9000.
+            start pd99704 key is not less f99704-chave
+                  invalid key move "24" to ws-resultado-acesso
+            end-start.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd99704-nex section.
+       9000.
+            read pd99704 next record
+                 at end move "10" to ws-resultado-acesso
+            end-read.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd99704-ran section.
+       9000.
+            read pd99704
+                 invalid key move "23" to ws-resultado-acesso
+            end-read.
+       9000-exit.
+            exit.
