@@ -0,0 +1,22 @@
+      *>===================================================================================
+      *> PD99705 - Histórico de Execução de Lotes de Rotinas
+      *>===================================================================================
+           fd  pd99705.
+           01  h99705-registro.
+               03  h99705-chave.
+                   05  h99705-cd-empresa         pic 9(03).
+                   05  h99705-cd-filial          pic 9(04).
+                   05  h99705-lote               pic 9(03).
+                   05  h99705-data-execucao      pic 9(08).
+                   05  h99705-hora-execucao      pic 9(06).
+                   05  h99705-seq                pic 9(03).
+               03  h99705-descricao              pic x(50).
+               03  h99705-parametros             pic x(500).
+               03  h99705-nome-programa          pic x(20).
+               03  h99705-hora-inicio            pic 9(06).
+               03  h99705-hora-fim               pic 9(06).
+               03  h99705-status                 pic x(01).
+                   88  h99705-executado-com-sucesso value "S".
+                   88  h99705-executado-com-erro    value "E".
+                   88  h99705-execucao-pulada       value "P".
+               03  h99705-id-usuario              pic x(10).
