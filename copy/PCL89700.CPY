@@ -0,0 +1,18 @@
+      *>===================================================================================
+      *> PCL89700 - Leitura de Log de Divergências (PD89700)
+      *>===================================================================================
+       9000-str-pd89700-nlss-2 section.
+       9000.
+            start pd89700 key is not less f89700-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd89700-nex section.
+       9000.
+            read pd89700 next record.
+       9000-exit.
+            exit.
