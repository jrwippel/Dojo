@@ -0,0 +1,43 @@
+      *>===================================================================================
+      *> Rotinas Padrões - Sessão / Combos / Datas
+      *>===================================================================================
+       9000-validar-sessao section.
+       9000.
+            if   lnk-sessionid = spaces
+                 move "1" to lnk-retorno
+                 move "Sessão Inválida !" to whs-mensagem
+                 perform 8000-mensagem
+                 perform 3000-finalizacao
+                 exit program
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-int2char section.
+       9000.
+            move campoint to campoChar.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-monta-status section.
+       9000.
+            move spaces                 to ws-status
+            move ws-resultado-acesso    to ws-status.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-controle-de-datas section.
+       9000.
+            evaluate opcao
+                when 1
+                     move ano-inicial to ws-ano-sistema
+                     move mes-inicial to ws-mes-sistema
+                     move dia-inicial to ws-dia-sistema
+                when other
+                     continue
+            end-evaluate.
+       9000-exit.
+            exit.
