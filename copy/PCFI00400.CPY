@@ -0,0 +1,14 @@
+      *>===================================================================================
+      *> PDI00400 - Índice de Notas Fiscais - Layout do Registro
+      *>===================================================================================
+       fd  pdi00400
+           label record is standard.
+       01  fifrd-registro-data.
+           03  fifrd-chave.
+               05  fifrd-cd-empresa        pic 9(03).
+               05  fifrd-cd-filial         pic 9(04).
+               05  fifrd-codigo-registro   pic 9(02).
+               05  fifrd-tipo-nota         pic x(01).
+               05  fifrd-codigo-des        pic 9(03).
+               05  fifrd-numero-doc        pic 9(09).
+               05  fifrd-serie-doc         pic x(03).
