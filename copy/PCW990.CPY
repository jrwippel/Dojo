@@ -0,0 +1,146 @@
+      *>===================================================================================
+      *> PCW990 - Área de Linkage Padrão (lnk-par)
+      *>          Compartilhada por todos os programas do sistema.
+      *>===================================================================================
+       01   lnk-par.
+            03  lnk-sessionid               pic x(20).
+            03  lnk-subsessionid            pic x(20).
+            03  lnk-id-usuario              pic x(10).
+            03  lnk-cd-empresa              pic 9(03).
+            03  lnk-cd-filial               pic 9(04).
+            03  lnk-cd-perfil               pic 9(04) occurs 20.
+            03  lnk-rotina                  pic x(08).
+            03  lnk-rotina-configuracao     pic x(2000).
+            03  lnk-retorno                 pic x(01).
+                88  lnk-sem-erro                 value "0".
+                88  lnk-com-erro                 value "1".
+            03  lnk-status                  pic 9(01).
+            03  lnk-opcao                   pic 9(02).
+            03  lnk-chama-rotina            pic x(01).
+            03  lnk-carrega-linkage         pic x(01).
+            03  lnk-criar-logon             pic x(01).
+            03  lnk-execucao-em-background  pic x(01).
+                88  lnk-execucao-normal          value "N".
+                88  lnk-execucao-background      value "S".
+            03  lnk-linha-comando           pic x(200).
+            03  lnk-hora-login              pic 9(06).
+            03  lnk-usuario-gerencial-ind   pic x(01).
+                88  lnk-usuario-gerencial        value "S".
+            03  lnk-permissao-especial-ind  pic x(01).
+                88  lnk-permissao-especial       value "S".
+            03  lnk-unb-alterada-ind        pic x(01).
+                88  lnk-unb-alterada             value "S".
+
+      *>----------------------------------------------------------------------------------
+      *>    Caminhos de Instalação
+      *>----------------------------------------------------------------------------------
+            03  lnk-cgipath                 pic x(100).
+            03  lnk-dtbpath                 pic x(100).
+            03  lnk-integpath               pic x(100).
+            03  lnk-imgpath                 pic x(100).
+            03  lnk-img                     pic x(100).
+            03  lnk-animpath                pic x(100).
+            03  lnk-animate                 pic x(01).
+
+      *>----------------------------------------------------------------------------------
+      *>    SSO / Binding de Sessão
+      *>----------------------------------------------------------------------------------
+            03  lnk-sso-vincula-ip-ind      pic x(01).
+                88  lnk-sso-vincula-ip           value "S".
+            03  lnk-sso-vincula-user-ad-ind pic x(01).
+                88  lnk-sso-vincula-user-ad      value "S".
+            03  lnk-sso2-ip-client          pic x(15).
+            03  lnk-sso2-user-ad            pic x(30).
+            03  lnk-sso-hide-url-ind        pic x(01).
+                88  lnk-sso-hide-url             value "S".
+            03  lnk-sso-login-only-uad-ind  pic x(01).
+                88  lnk-sso-login-only-uad       value "S".
+
+      *>----------------------------------------------------------------------------------
+      *>    Combo-Box / Controle de Tela
+      *>----------------------------------------------------------------------------------
+            03  lnk-combo                   pic 9(03).
+            03  lnk-nome-combo              pic x(30).
+            03  lnk-parametros-combo-box    pic x(200).
+            03  lnk-selecionado             pic x(09).
+            03  lnk-alt                     pic x(01).
+            03  lnk-inc                     pic x(01).
+            03  lnk-exc                     pic x(01).
+            03  lnk-auxiliar                pic x(600).
+
+      *>----------------------------------------------------------------------------------
+      *>    Controle de Processo / Log
+      *>----------------------------------------------------------------------------------
+            03  lnk-controle-processo       pic x(01).
+            03  lnk-chave-processo          pic x(20).
+            03  lnk-etapa-processo          pic x(50).
+            03  lnk-detalhe-processo        pic x(200).
+            03  lnk-status-processo         pic x(01).
+            03  lnk-status-erro             pic 9(01).
+            03  lnk-complementar-processo   pic x(01).
+            03  lnk-grava-log               pic x(01).
+            03  lnk-id-label-log            pic x(30).
+            03  lnk-ocorrencia-log          pic x(500).
+            03  lnk-resultado-acesso-prc    pic x(02).
+            03  lnk-inicio                  pic x(01).
+
+      *>----------------------------------------------------------------------------------
+      *>    Parâmetros de Revenda / Empresa (PD99800)
+      *>----------------------------------------------------------------------------------
+            03  lnk-revenda-ind             pic x(01).
+                88  lnk-revenda                  value "S".
+            03  lnk-cdd-ind                 pic x(01).
+                88  lnk-cdd                      value "S".
+            03  lnk-ind-tipo-cdd            pic x(01).
+            03  lnk-nome-revenda            pic x(30).
+            03  lnk-software-erp            pic x(10).
+            03  lnk-estoque                 pic x(01).
+            03  lnk-emissao-nota            pic x(01).
+            03  lnk-livros-fiscais          pic x(01).
+            03  lnk-comissoes               pic x(01).
+            03  lnk-data-expiracao          pic 9(08).
+            03  lnk-numero-serie-cd         pic x(20).
+            03  lnk-taxa-mensal             pic 9(07)v99.
+            03  lnk-ind-reorganizacao       pic x(01).
+            03  lnk-efetua-reorganizacao-ind pic x(01).
+                88  lnk-efetua-reorganizacao     value "S".
+            03  lnk-ind-utiliza-monitoramento pic x(01).
+            03  lnk-utilizar-robin-hood     pic x(01).
+            03  lnk-data-limite-cfo         pic 9(08).
+            03  lnk-dt-anterior-atualizacao pic 9(08).
+            03  lnk-dt-atual-atualizacao    pic 9(08).
+            03  lnk-prx-dt-atualizacao      pic 9(08).
+            03  lnk-avanca-data-pw04003e    pic x(01).
+            03  lnk-avanca-data2-pw04003e   pic x(01).
+            03  lnk-avanca-domingo-pw04003e pic x(01).
+            03  lnk-avanca-feriado-pw04003e pic x(01).
+
+      *>----------------------------------------------------------------------------------
+      *>    Datas de Movimento / CPU / Histórico
+      *>----------------------------------------------------------------------------------
+            03  lnk-data-movimento          pic 9(08).
+            03  lnk-dia-movimento           pic 9(02).
+            03  lnk-mes-movimento           pic 9(02).
+            03  lnk-ano-movimento           pic 9(04).
+            03  lnk-data-cpu                pic 9(08).
+            03  lnk-dia-cpu                 pic 9(02).
+            03  lnk-mes-cpu                 pic 9(02).
+            03  lnk-ano-cpu                 pic 9(04).
+            03  lnk-ano-his                 pic 9(04).
+            03  lnk-mes-his                 pic 9(02).
+
+      *>----------------------------------------------------------------------------------
+      *>    Controle de Projetos Habilitados / Versão
+      *>----------------------------------------------------------------------------------
+            03  lnk-tb-status-projeto       pic x(01) occurs 200.
+            03  lnk-versao                  pic x(10).
+            03  lnk-versao-sistema          pic x(11) occurs 5.
+
+            03  lnk-modulo-1                pic x(01).
+
+      *>----------------------------------------------------------------------------------
+      *>    Formato de Saída do Job (Lotes de Rotinas - PW00007)
+      *>----------------------------------------------------------------------------------
+            03  lnk-formato-saida           pic x(03).
+
+            03  lnk-filler-2                pic x(195).
