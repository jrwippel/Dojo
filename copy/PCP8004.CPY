@@ -0,0 +1,18 @@
+      *>===================================================================================
+      *> PCP8004 - Rotinas Padrões - Controle de Display (Loop)
+      *>           Evita sobrecarregar o CALL de CONTROLE-PROCESSO a cada iteração de
+      *>           laços intensos: só atualiza a tela de acompanhamento a cada 997
+      *>           chamadas, exceto quando o contador é forçado (ex.: move 998) para
+      *>           obrigar a atualização imediata.
+      *>===================================================================================
+       9000-display-loop section.
+       9000.
+            add 1                       to ws-contador-display
+            if   ws-contador-display > 997
+                 move zeros             to ws-contador-display
+                 move exibir-processo   to lnk-controle-processo
+                 call controle-processo using lnk-par lnk-complementar-processo
+                 cancel controle-processo
+            end-if.
+       9000-exit.
+            exit.
