@@ -0,0 +1,51 @@
+      *>===================================================================================
+      *> Rotinas Padrões - Working-Storage Comum
+      *>===================================================================================
+       01   ws-resultado-acesso      pic x(02) value "00".
+            88  ws-operacao-ok              value "00".
+            88  ws-registro-existente       value "22".
+            88  ws-registro-inexistente     value "23" "24".
+            88  ws-arquivo-inexistente       value "35" "05".
+            88  ws-arquivo-locado            value "99" "9D".
+            88  ws-fim-arquivo               value "10".
+
+       01   ws-PP00001X               pic x(08) value "PP00001X".
+       01   delimitador               pic x(12) value ":delimitador".
+
+       01   ws-status-carga-ini       pic x(01) value "0".
+            88  processamento-sem-erro       value "0".
+            88  processamento-com-erro       value "1".
+
+       01   whs-mensagem              pic x(200) value spaces.
+       01   whs-arquivo               pic x(20) value spaces.
+       01   ws-status                 pic x(05) value spaces.
+       01   ws-href-padrao            pic x(200) value spaces.
+       01   ws-controle-oculto        pic x(4000) value spaces.
+
+       01   wx-index-1                pic 9(07) value zeros.
+       01   wx-index-2                pic 9(07) value zeros.
+
+      *>----------------------------------------------------------------------------------
+      *>    Caminhos de Arquivos (ASSIGN)
+      *>----------------------------------------------------------------------------------
+       01   wid-pd99704               pic x(40) value "pd99704.dat".
+       01   wid-pd99705               pic x(40) value "pd99705.dat".
+       01   wid-pd99800               pic x(100) value spaces.
+
+       01   ws-data-sistema.
+            03  ws-ano-sistema        pic 9(04).
+            03  ws-mes-sistema        pic 9(02).
+            03  ws-dia-sistema        pic 9(02).
+
+       01   tabela-rdia-do-mes.
+            03  ws-rdia-do-mes-lit    pic x(24) value "312831303130313130313031".
+            03  rdia-do-mes           redefines ws-rdia-do-mes-lit
+                                       pic 9(02) occurs 12.
+
+       01   ws-controle-de-datas.
+            03  opcao                 pic 9(01) value zeros.
+            03  data-inicial          pic 9(08) value zeros.
+            03  dia-inicial           pic 9(02) value zeros.
+            03  mes-inicial           pic 9(02) value zeros.
+            03  ano-inicial           pic 9(04) value zeros.
+            03  numero-dias           pic s9(09) value zeros.
