@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PDI00400 - Índice de Notas Fiscais
+      *>===================================================================================
+           select pdi00400 assign to disk wid-pdi00400
+                  organization is indexed
+                  access mode is dynamic
+                  record key is fifrd-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
