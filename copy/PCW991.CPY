@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *> PCW991 - Controle de Processo em Background (Log / Display / Início-Fim)
+      *>          Programas que rodam em background chamam CONTROLE-PROCESSO para
+      *>          registrar o andamento (lnk-etapa-processo/lnk-detalhe-processo) e
+      *>          gravar as ocorrências de LOG (lnk-ocorrencia-log) num único ponto.
+      *>===================================================================================
+       01   controle-processo           pic x(08) value "PW00991X".
+
+       78   iniciar-processo            value "I".
+       78   exibir-processo             value "D".
+       78   gravar-log                  value "G".
+       78   finalizar-processo          value "F".
+
+       78   processo-ok                 value "0".
+       78   atencao-processo            value "1".
+       78   erro-processo               value "2".
