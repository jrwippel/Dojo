@@ -0,0 +1,16 @@
+      *>===================================================================================
+      *> PD89700 - Log Divergências Promax x SEFAZ - Layout do Registro
+      *>===================================================================================
+       fd  pd89700
+           label record is standard.
+       01  f89700-hist-diverg-promax-sefaz.
+           03  f89700-chave.
+               05  f89700-cd-empresa           pic 9(03).
+               05  f89700-cd-filial            pic 9(04).
+               05  f89700-id-situacao-promax   pic 9(02).
+               05  f89700-dt-entrega           pic 9(08).
+               05  filler redefines f89700-dt-entrega.
+                   07  f89700-dt-entrega-ano   pic 9(04).
+                   07  f89700-dt-entrega-mes   pic 9(02).
+                   07  f89700-dt-entrega-dia   pic 9(02).
+           03  filler                          pic x(50).
