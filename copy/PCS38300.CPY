@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD38300 - Fechamento Financeiro
+      *>===================================================================================
+           select pd38300 assign to disk wid-pd38300
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f38300-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
