@@ -0,0 +1,19 @@
+      *>===================================================================================
+      *> PCP0066 - Carga do PROMAX.CFG (antigo LOADINI)
+      *>===================================================================================
+       1050-carrega-ini section.
+       1050.
+            set  processamento-sem-erro    to true
+            move "PROMAX.CFG"              to wid-promax-ini
+            open input promax-ini
+            if   not ws-operacao-ok
+                 set  processamento-com-erro to true
+                 move spaces                to whs-mensagem
+                 string "Erro ao abrir PROMAX.CFG - status ", ws-status
+                        into whs-mensagem
+                 perform 9000-monta-status
+            else
+                 close promax-ini
+            end-if.
+       1050-exit.
+            exit.
