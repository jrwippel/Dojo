@@ -58,6 +58,11 @@
                    file status is ws-resultado-acesso
                    lock mode is manual.
 
+            select lgn-hist assign to disk wid-lgn-hist
+                   organization is line sequential
+                   access mode is sequential
+                   file status is ws-sts-lgn-hist.
+
       *>===================================================================================
        data division.
 
@@ -96,6 +101,9 @@
             03 lns-session-id           pic x(50).
             03 lns-linkage              pic x(10000).
 
+       fd   lgn-hist.
+       01   lh-linha-hist               pic x(300).
+
       *>===================================================================================
        working-storage section.
        78   versao                      value "v".
@@ -105,6 +113,7 @@
        78  on-off-vincula-ip                       value "ip-link.sso".
 
        copy PCW900.CPY.
+       copy PCW904.CPY.
        copy PCW9126.CPY.
 
        01  ws-campos-de-trabalho.
@@ -112,6 +121,7 @@
            03  ws-dias-fechamento                  pic 9(03) value zeros.
            03  ws-dias-fechamento-z                pic z(03) value spaces.
            03  ws-contador                         pic 9(04) value zeros.
+           03  ws-ind                              pic 9(02) value zeros.
            03  ws-dia-limite-reorg                 pic 9(02) value zeros.
            03  ws-dias-anterior                    pic 9(09) value zeros.
            03  ws-dias                             pic s9(09) value 0.
@@ -122,6 +132,16 @@
                05  ws-ano-inv-aux                  pic 9(04).
                05  ws-mes-inv-aux                  pic 9(02).
                05  ws-dia-inv-aux                  pic 9(02).
+           03  ws-data                             pic 9(08) value zeros.
+           03  filler redefines ws-data.
+               05  ws-ano                          pic 9(04).
+               05  ws-mes                          pic 9(02).
+               05  ws-dia                          pic 9(02).
+           03  ws-data-inv                         pic 9(08) value zeros.
+           03  filler redefines ws-data-inv.
+               05  ws-ano-inv                      pic 9(04).
+               05  ws-mes-inv                      pic 9(02).
+               05  ws-dia-inv                      pic 9(02).
            03  ws-chave-log                        pic 9(08) comp-x.
            03  ws-chave                            pic x(30) value spaces.
            03  ws-valor                            pic x(60) value spaces.
@@ -141,10 +161,71 @@
                88  ws-ctrl-pd38300                     value 1.
            03  ws-nr-dias-retencao-2v              pic 9(08) value zeros.
            03  ws-nr-dias-retencao                 pic s9(08) value zeros.
+           03  ws-nr-dias-limite-2v                pic 9(03) value zeros.
            03  ws-qt-nr-mapas-exportados           pic 9(03) value zeros.
            03  ws-qt-nr-mapas-exportados-z         pic z(03) value spaces.
+           03  ws-nr-dias-limite-2v-z              pic z(03) value spaces.
            03  ws-ip-cliente                       pic x(15) value spaces.
            03  ws-user-cliente                     pic x(15) value spaces.
+           03  ws-st-projeto-5                     pic x(01) value "N".
+               88  ws-prj-sap-logistica                value "S".
+           03  ws-st-projeto-84                    pic x(01) value "N".
+               88  ws-prj-novo-adf-escalonado          value "S".
+           03  ws-st-projeto-86                    pic x(01) value "N".
+           03  ws-st-projeto-109                   pic x(01) value "N".
+           03  ws-horas                            pic 9(08) value zeros.
+           03  filler redefines ws-horas.
+               05  ws-hh-mm                        pic 9(04).
+               05  filler                          pic 9(04).
+           03  filler redefines ws-horas.
+               05  ws-hora                         pic 9(02).
+               05  ws-minutos                      pic 9(02).
+               05  ws-segundos                     pic 9(02).
+               05  filler                          pic 9(02).
+
+      *>----------------------------------------------------------------------------------
+      *>    2903-verifica-projeto-mtfiscal - tabela de datas de exigência da MT Fiscal
+      *>    por UF (substitui a antiga cascata de IFs fixos por estado/data)
+      *>----------------------------------------------------------------------------------
+       01  tb-mtfiscal-lit                     pic x(216) value
+           "PR732944SP732944RJ732944MG732954RS732954SC732954AC732974AM732974DF732974GO732974MS732974MT732974RO732974RR732974TO732974ES732974BA732984PI732984AL732984CE732984PB732984PE732984RN732984SE732984AP732984MA732984PA732984".
+       01  tb-mtfiscal-tab redefines tb-mtfiscal-lit.
+           03  tb-mtfiscal-linha               occurs 27 times.
+               05  tb-mtfiscal-uf               pic x(02).
+               05  tb-mtfiscal-nr-dias          pic 9(06).
+
+       01  wid-pd00400                             pic x(100) value spaces.
+       01  wid-pdi00400                            pic x(100) value spaces.
+       01  wid-log-erro-parametros                 pic x(100) value spaces.
+       01  wid-pd02202                             pic x(100) value spaces.
+       01  wid-pd09400                             pic x(100) value spaces.
+       01  wid-pd18700                             pic x(100) value spaces.
+       01  wid-pd26800                             pic x(100) value spaces.
+       01  wid-pd30800                             pic x(100) value spaces.
+       01  wid-pd33200                             pic x(100) value spaces.
+       01  wid-pd38300                             pic x(100) value spaces.
+       01  wid-pd42200                             pic x(100) value spaces.
+       01  wid-pd89700                             pic x(100) value spaces.
+       01  wid-promax-ini                          pic x(100) value spaces.
+       01  wid-logon                               pic x(100) value spaces.
+       01  wid-sublogon                            pic x(100) value spaces.
+       01  wid-lgn-hist                            pic x(100) value spaces.
+       01  ws-sts-lgn-hist                         pic x(02) value "00".
+           88  ws-lgn-hist-ok                          value "00".
+       01  ws-evento-hist                          pic x(20) value spaces.
+       01  ws-detalhe-hist                         pic x(60) value spaces.
+       01  wid-efd004h.
+           03  filler                              pic x(06) value "EFD004".
+           03  wid-mes-004h                        pic 9(02).
+           03  wid-ano-004h                        pic 9(04).
+           03  wid-unb-004h                        pic 9(04).
+           03  filler                              pic x(04) value ".CAD".
+       01  wid-efdi04h.
+           03  filler                              pic x(06) value "EFDI04".
+           03  wid-mes-i04h                        pic 9(02).
+           03  wid-ano-i04h                        pic 9(04).
+           03  wid-unb-i04h                        pic 9(04).
+           03  filler                              pic x(04) value ".IND".
 
        copy PCW0007.CPY.                                                   *>NB310804:23125
 
@@ -228,12 +309,22 @@
                perform 2101-ler-ip-cliente
                if  lnk-sso2-ip-client <> ws-ip-cliente
                    move 1                          to lnk-status
+                   move "SEG-IP"                   to ws-evento-hist
+                   move spaces                     to ws-detalhe-hist
+                   string "esperado=", lnk-sso2-ip-client, " recebido=", ws-ip-cliente
+                          into ws-detalhe-hist
+                   perform 9000-grava-logon-hist
                end-if
            end-if
            if  lnk-sso-vincula-user-ad
                perform 2102-ler-user-cliente
                if  lnk-sso2-user-ad <> ws-user-cliente
                    move 1                          to lnk-status
+                   move "SEG-AD"                   to ws-evento-hist
+                   move spaces                     to ws-detalhe-hist
+                   string "esperado=", lnk-sso2-user-ad, " recebido=", ws-user-cliente
+                          into ws-detalhe-hist
+                   perform 9000-grava-logon-hist
                end-if
            end-if
            if  lnk-animate = "1"
@@ -314,6 +405,9 @@
                  move lgn-linkage       to lnk-retorno
             end-if
             if   lnk-inicio equal 5  *>LOGOFF
+                 move "LOGOFF"               to ws-evento-hist
+                 move spaces                 to ws-detalhe-hist
+                 perform 9000-grava-logon-hist
                  perform 9000-abrir-io-sublogon
                  delete logon
                  perform 2250-excluir-subsession
@@ -350,6 +444,12 @@
                  read logon next
                  perform until not ws-operacao-ok
                                 or lgn-usuario <> lnk-id-usuario
+                      move "SESSAO-ENCERRADA"      to ws-evento-hist
+                      move spaces                  to ws-detalhe-hist
+                      string "sessao=", lgn-session-id,
+                             " encerrada por novo login"
+                             into ws-detalhe-hist
+                      perform 9000-grava-logon-hist
                       delete logon
                       perform 2250-excluir-subsession
                       read logon next
@@ -380,6 +480,9 @@
             if   not ws-operacao-ok
                  continue
             else
+                 move "LOGIN"                to ws-evento-hist
+                 move spaces                 to ws-detalhe-hist
+                 perform 9000-grava-logon-hist
                  if   lnk-grava-log = "S"
                       continue
                  end-if
@@ -824,19 +927,19 @@
                  end-if
                  if   acessa-fecha-estoque
                       perform 9000-abrir-i-pd18700
-                      initialize             f18700-fechamento-estoque
-                      move lnk-cd-empresa    to f18700-cd-empresa
-                      move lnk-cd-filial     to f18700-cd-filial
-                      move 99999999          to f18700-dt-fechamento
+                      initialize             F187-fechamento-estoque
+                      move lnk-cd-empresa    to F187-cd-empresa
+                      move lnk-cd-filial     to F187-cd-filial
+                      move 99999999          to F187-dt-fechamento
                       perform 9000-str-pd18700-lss
                       perform 9000-ler-pd18700-pre
                       if   not ws-operacao-ok
-                      or   f18700-cd-empresa not equal lnk-cd-empresa
-                      or   f18700-cd-filial  not equal lnk-cd-filial
-                           initialize        f18700-fechamento-estoque
+                      or   F187-cd-empresa not equal lnk-cd-empresa
+                      or   F187-cd-filial  not equal lnk-cd-filial
+                           initialize        F187-fechamento-estoque
                       end-if
                       close pd18700
-                      move F18700-dt-fechamento to ws-data-inv
+                      move F187-dt-fechamento to ws-data-inv
                       move ws-dia-inv   to dia-inicial
                       move ws-mes-inv   to mes-inicial
                       move ws-ano-inv   to ano-inicial
@@ -907,7 +1010,23 @@
                       move 1                       to opcao
                       perform 9000-controle-de-datas
                       compute ws-nr-dias-retencao = numero-dias - ws-nr-dias-retencao-2v
-                      subtract 5                   from ws-nr-dias-retencao
+
+                      initialize                  fparv-incorporacao-revenda
+                      move lnk-cd-empresa         to fparv-cd-empresa
+                      move lnk-cd-filial          to fparv-cd-filial
+                      move 81                     to fparv-cd-registro
+                      move 0                      to fparv-cd-sequencia
+                      perform 9000-ler-pd99800-ran
+                      if   not ws-operacao-ok
+                           move zeros             to fparv-nr-dias-retencao-2v
+                      end-if
+                      if   fparv-nr-dias-retencao-2v is not numeric
+                      or   fparv-nr-dias-retencao-2v equal zeros
+                           move 5                  to ws-nr-dias-limite-2v
+                      else
+                           move fparv-nr-dias-retencao-2v to ws-nr-dias-limite-2v
+                      end-if
+                      subtract ws-nr-dias-limite-2v from ws-nr-dias-retencao
                       if   ws-nr-dias-retencao greater zeros
                            perform varying wx-index-1 from 1 by 1 until wx-index-1 greater ws-nr-dias-retencao
                            or   wx-index-1 greater 10
@@ -917,7 +1036,9 @@
                            end-perform
                            if   ws-qt-nr-mapas-exportados greater zeros
                                 move ws-qt-nr-mapas-exportados to ws-qt-nr-mapas-exportados-z
-                                string "2V - Existem "ws-qt-nr-mapas-exportados-z" mapa(s) pendente(s) a mais de 5 dias" into whs-mensagem
+                                move ws-nr-dias-limite-2v to ws-nr-dias-limite-2v-z
+                                string "2V - Existem "ws-qt-nr-mapas-exportados-z" mapa(s) pendente(s) a mais de "
+                                       ws-nr-dias-limite-2v-z " dias" into whs-mensagem
                                 perform 9000-mensagem-inteligente
                                 move spaces        to whs-mensagem
                                                       lnk-auxiliar
@@ -1109,24 +1230,15 @@
                  exit section
             end-if
 
-            if   (ws-estado-revenda equal "PR" or "SP" or "RJ")
-            and  (numero-dias less 732944)   *>numero dias para 10/09/2007
-                 exit section
-            end-if
-
-            if   (ws-estado-revenda equal "MG" or "RS" or "SC")
-            and  (numero-dias less 732954)   *>numero dias para 20/09/2007
-                 exit section
-            end-if
-
-            if   (ws-estado-revenda equal "AC" or "AM" or "DF" or "GO" or "MS" or "MT" or "RO"
-            or "RR" or "TO" or "ES") and (numero-dias less 732974)   *>numero dias para 10/10/2007
-                 exit section
-            end-if
+            perform varying ws-ind from 1 by 1
+                    until ws-ind greater 27
+                    or    tb-mtfiscal-uf(ws-ind) equal ws-estado-revenda
+            end-perform
 
-            if   (ws-estado-revenda equal "BA" or "PI" or "AL" or "CE" or "PB" or "PE" or "RN"
-            or "SE" or "AP" or "MA" or "PA") and (numero-dias less 732984)   *>numero dias para 20/10/2007
-                 exit section
+            if   ws-ind less or equal 27
+                 if   numero-dias less tb-mtfiscal-nr-dias(ws-ind)
+                      exit section
+                 end-if
             end-if
 
             *> verifica se projeto 86 está habilitado (se não habilita)
@@ -1286,12 +1398,12 @@
 
       *>===================================================================================
       *>HTML
-       copy PCP8000.cpy.
+       copy PCP8000.CPY.
 
       *>===================================================================================
        8000-msg-01 section.
        8000.
-            if   lnk-execucao-em-background
+            if   lnk-execucao-background
             or   lnk-inicio = 2
                  exit section
             end-if
@@ -1310,7 +1422,7 @@
       *>===================================================================================
        8000-msg-02 section.
        8000.
-            if   lnk-execucao-em-background
+            if   lnk-execucao-background
             or   lnk-inicio = 2
                  exit section
             end-if
@@ -1329,7 +1441,7 @@
 
       *>===================================================================================
       *>Rotinas Padrões
-       copy PCP9000.cpy.
+       copy PCP9000.CPY.
 
       *>===================================================================================
        9000-abrir-io-logon section.
@@ -1378,6 +1490,49 @@
        9000-exit.
             exit.
 
+      *>===================================================================================
+      *>    Auditoria - Trilha Histórica de Login/Logoff (mantida além do LOGON vivo)
+      *>===================================================================================
+       9000-abre-logon-hist section.
+       9000.
+            move spaces                 to wid-lgn-hist
+            string lnk-dtbpath delimited by " ",
+                   "/../tmp/work/lgnhist_" lnk-data-cpu ".txt"
+                   into wid-lgn-hist
+            open extend lgn-hist
+            if   not ws-lgn-hist-ok
+                 open output lgn-hist
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-fecha-logon-hist section.
+       9000.
+            close lgn-hist.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-grava-logon-hist section.
+       9000.
+            perform 9000-abre-logon-hist
+            move spaces                 to lh-linha-hist
+            accept ws-data-inv          from date yyyymmdd
+            accept ws-horas             from time
+            string ws-dia-inv, "/", ws-mes-inv, "/", ws-ano-inv, ";",
+                   ws-hora, ":", ws-minutos, ":", ws-segundos, ";",
+                   ws-evento-hist       delimited by " ", ";",
+                   lnk-sessionid        delimited by " ", ";",
+                   lnk-subsessionid     delimited by " ", ";",
+                   lnk-id-usuario       delimited by " ", ";",
+                   ws-detalhe-hist      delimited by "  "
+                   into lh-linha-hist
+            write lh-linha-hist
+            perform 9000-fecha-logon-hist.
+       9000-exit.
+            exit.
+
       *>===================================================================================
        9000-mensagem-inteligente section.
        9000.
@@ -1392,7 +1547,7 @@
                         into whs-mensagem
             end-if
             move whs-mensagem           to lnk-auxiliar
-            if   lnk-execucao-em-background
+            if   lnk-execucao-background
                  perform 9000-mensagem-log
             else
                  perform 8000-mensagem
