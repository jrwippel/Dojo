@@ -0,0 +1,9 @@
+      *>===================================================================================
+      *> PD89700 - Log Divergências Promax x SEFAZ
+      *>===================================================================================
+           select pd89700 assign to disk wid-pd89700
+                  organization is indexed
+                  access mode is dynamic
+                  record key is f89700-chave
+                  lock mode is manual
+                  file status is ws-resultado-acesso.
