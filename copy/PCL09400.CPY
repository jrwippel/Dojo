@@ -0,0 +1,29 @@
+      *>===================================================================================
+      *> PCL09400 - Leitura/Abertura de Controle de Projetos (PD09400)
+      *>===================================================================================
+       9000-abrir-io-pd09400 section.
+       9000.
+            move spaces                 to wid-pd09400
+            string lnk-dtbpath delimited by " "
+                   "/EFD940.CAD" delimited by size
+                   into wid-pd09400
+            open i-o pd09400.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-str-pd09400-nlss section.
+       9000.
+            start pd09400 key is not less f9400-chave
+            if   not ws-operacao-ok
+                 move "10"              to ws-resultado-acesso
+            end-if.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd09400-nex section.
+       9000.
+            read pd09400 next record.
+       9000-exit.
+            exit.
