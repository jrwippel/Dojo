@@ -0,0 +1,19 @@
+      *>===================================================================================
+      *> PCL02202 - Leitura/Abertura de Cotações (PD02202)
+      *>===================================================================================
+       9000-abrir-i-pd02202 section.
+       9000.
+            move spaces                 to wid-pd02202
+            string lnk-dtbpath delimited by " "
+                   "/EFD202.CAD" delimited by size
+                   into wid-pd02202
+            open input pd02202.
+       9000-exit.
+            exit.
+
+      *>===================================================================================
+       9000-ler-pd02202-ran section.
+       9000.
+            read pd02202.
+       9000-exit.
+            exit.
